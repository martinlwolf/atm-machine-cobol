@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly extract of ACCOUNTS.DAT for the core banking /
+      *          general ledger feed. Reads every ACCOUNTS-RECORD and
+      *          writes a fixed-width CBU/username/balance row to a
+      *          dated extract file, so downstream systems can
+      *          reconcile balances without reading the indexed file
+      *          directly. (ACCOUNTS-INITIALIZER, the old hardcoded-
+      *          table loader, was already replaced by ACCOUNT-
+      *          ONBOARDING.)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXTRACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO WS-EXTRACT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACTF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD.
+           05 EF-CBU                   PIC 9(22).
+           05 EF-USERNAME               PIC A(35).
+           05 EF-BALANCE                PIC 9(20).
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS             PIC 9(2).
+       01  EXTRACTF-STATUS              PIC 9(2).
+       01  WS-EXTRACT-FILENAME          PIC X(40).
+       01  WS-CURRENT-DATETIME          PIC X(21).
+       01  WS-EXTRACTED-COUNT           PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING "GL-EXTRACT-" WS-CURRENT-DATETIME(1:8) ".txt"
+               DELIMITED BY SIZE INTO WS-EXTRACT-FILENAME
+
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-EXTRACT-ACCOUNTS THRU 020-END
+           CLOSE ACCOUNTS-FILE
+           CLOSE EXTRACT-FILE
+           DISPLAY "ACCOUNTS EXTRACTED: " WS-EXTRACTED-COUNT
+           DISPLAY "EXTRACT FILE: " WS-EXTRACT-FILENAME
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN INPUT ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS.DAT"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT EXTRACT-FILE
+           IF EXTRACTF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN EXTRACT FILE"
+               DISPLAY "FS-STATUS: " EXTRACTF-STATUS
+               STOP RUN
+           END-IF.
+       010-END.EXIT.
+
+       020-EXTRACT-ACCOUNTS.
+           PERFORM UNTIL ACCOUNTSF-STATUS = 10
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 10 TO ACCOUNTSF-STATUS
+                   NOT AT END
+                       MOVE FS-CBU TO EF-CBU
+                       MOVE FS-USERNAME TO EF-USERNAME
+                       MOVE FS-BALANCE TO EF-BALANCE
+                       WRITE EXTRACT-RECORD
+                       ADD 1 TO WS-EXTRACTED-COUNT
+               END-READ
+           END-PERFORM.
+       020-END.EXIT.
+       END PROGRAM GL-EXTRACT.
