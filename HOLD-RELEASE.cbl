@@ -0,0 +1,175 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch job that matures pending deposit holds.
+      *          Every HOLDS.txt row still marked pending whose
+      *          HF-RELEASE-DATE has arrived gets its amount moved out
+      *          of FS-PENDING-BALANCE and into FS-BALANCE on
+      *          ACCOUNTS.DAT, a RECEIPTS-FILE row is posted, and the
+      *          hold is rewritten as released.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HOLD-RELEASE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLDS-FILE ASSIGN TO "HOLDS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HOLDSF-STATUS.
+           SELECT HOLDS-FILE-OUT ASSIGN TO "HOLDS.txt.new"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HOLDSOUTF-STATUS.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+           SELECT RECEIPTS-FILE ASSIGN TO "RECEIPTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPTSF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLDS-FILE.
+           COPY HOLDREC.
+
+       FD  HOLDS-FILE-OUT.
+       01  HOLD-RECORD-OUT.
+           05 HFO-CBU                  PIC 9(22).
+           05 HFO-AMOUNT                PIC 9(20).
+           05 HFO-DEPOSIT-DATE          PIC X(08).
+           05 HFO-RELEASE-DATE          PIC X(08).
+           05 HFO-HOLD-STATUS           PIC X(01).
+
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       FD  RECEIPTS-FILE.
+           COPY RECEIPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  HOLDSF-STATUS                PIC 9(2).
+       01  HOLDSOUTF-STATUS             PIC 9(2).
+       01  ACCOUNTSF-STATUS             PIC 9(2).
+       01  RECEIPTSF-STATUS             PIC 9(2).
+       01  WS-CURRENT-DATETIME          PIC X(21).
+       01  WS-TODAY                    PIC X(08).
+       01  WS-RELEASED-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-SKIPPED-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-DELETE-STATUS             PIC S9(9) COMP-5.
+       01  WS-RENAME-STATUS             PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY
+
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-PROCESS-HOLDS THRU 020-END
+           CLOSE HOLDS-FILE
+           CLOSE HOLDS-FILE-OUT
+           CLOSE ACCOUNTS-FILE
+           CLOSE RECEIPTS-FILE
+
+           CALL "CBL_DELETE_FILE" USING "HOLDS.txt"
+               GIVING WS-DELETE-STATUS
+           IF WS-DELETE-STATUS NOT = 0
+               DISPLAY "UNABLE TO DELETE OLD HOLDS.txt, "
+                   "ABORTING BEFORE RENAME"
+               DISPLAY "DELETE STATUS: " WS-DELETE-STATUS
+               STOP RUN
+           END-IF
+
+           CALL "CBL_RENAME_FILE" USING
+               "HOLDS.txt.new" "HOLDS.txt"
+               GIVING WS-RENAME-STATUS
+           IF WS-RENAME-STATUS NOT = 0
+               DISPLAY "UNABLE TO RENAME HOLDS.txt.new INTO PLACE - "
+                   "HOLDS LEDGER MAY BE MISSING"
+               DISPLAY "RENAME STATUS: " WS-RENAME-STATUS
+               STOP RUN
+           END-IF
+
+           DISPLAY "HOLDS RELEASED: " WS-RELEASED-COUNT
+           DISPLAY "HOLDS STILL PENDING: " WS-SKIPPED-COUNT
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN INPUT HOLDS-FILE
+           IF HOLDSF-STATUS NOT = 00
+               DISPLAY "NO HOLDS ON FILE, NOTHING TO RELEASE"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT HOLDS-FILE-OUT
+           IF HOLDSOUTF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN HOLDS.txt.new"
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS.DAT"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND RECEIPTS-FILE
+           IF RECEIPTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN RECEIPTS.txt"
+               STOP RUN
+           END-IF.
+       010-END.EXIT.
+
+       020-PROCESS-HOLDS.
+           PERFORM UNTIL HOLDSF-STATUS = 10
+               READ HOLDS-FILE
+                   AT END
+                       MOVE 10 TO HOLDSF-STATUS
+                   NOT AT END
+                       PERFORM 030-APPLY-HOLD THRU 030-END
+               END-READ
+           END-PERFORM.
+       020-END.EXIT.
+
+       030-APPLY-HOLD.
+           IF HF-IS-PENDING AND HF-RELEASE-DATE NOT > WS-TODAY
+               MOVE HF-CBU TO FS-CBU
+               READ ACCOUNTS-FILE
+                   INVALID KEY
+                       DISPLAY "CBU ON HOLD NOT FOUND: " HF-CBU
+                       ADD 1 TO WS-SKIPPED-COUNT
+                   NOT INVALID KEY
+                       SUBTRACT HF-AMOUNT FROM FS-PENDING-BALANCE
+                       ADD HF-AMOUNT TO FS-BALANCE
+                       REWRITE ACCOUNTS-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR UPDATING CBU: " HF-CBU
+                               ADD 1 TO WS-SKIPPED-COUNT
+                           NOT INVALID KEY
+                               MOVE FS-CBU TO RF-CBU
+                               MOVE "HOLD-REL" TO RF-TRANS-TYPE
+                               MOVE HF-AMOUNT TO RF-AMOUNT
+                               MOVE FS-BALANCE TO RF-RESULTING-BALANCE
+                               MOVE WS-TODAY TO RF-DATE
+                               MOVE "00000000" TO RF-TIME
+                               MOVE SPACES TO RF-TERMINAL-ID
+                               WRITE RECEIPT-RECORD
+
+                               ADD 1 TO WS-RELEASED-COUNT
+                               SET HF-IS-RELEASED TO TRUE
+                       END-REWRITE
+               END-READ
+           ELSE
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+
+           MOVE HF-CBU TO HFO-CBU
+           MOVE HF-AMOUNT TO HFO-AMOUNT
+           MOVE HF-DEPOSIT-DATE TO HFO-DEPOSIT-DATE
+           MOVE HF-RELEASE-DATE TO HFO-RELEASE-DATE
+           MOVE HF-HOLD-STATUS TO HFO-HOLD-STATUS
+           WRITE HOLD-RECORD-OUT.
+       030-END.EXIT.
+       END PROGRAM HOLD-RELEASE.
