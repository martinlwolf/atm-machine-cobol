@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared subprogram that turns a 4-digit PIN into a
+      *          digest for storage, so ACCOUNTS.DAT never holds a PIN
+      *          in clear text. CALLed by ATM-MACHINE, ACCOUNT-ONBOARDING
+      *          and any other program that needs to check or set a PIN.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIN-HASH.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK                     PIC 9(18).
+
+       LINKAGE SECTION.
+       01  LK-PIN                      PIC 9(04).
+       01  LK-PIN-HASH                 PIC 9(10).
+
+       PROCEDURE DIVISION USING LK-PIN LK-PIN-HASH.
+       MAIN-PROCEDURE.
+           COMPUTE WS-WORK =
+               (LK-PIN + 7) * 104729 + (LK-PIN * LK-PIN) * 31
+           COMPUTE LK-PIN-HASH = FUNCTION MOD (WS-WORK, 9999999999)
+           EXIT PROGRAM.
+       END PROGRAM PIN-HASH.
