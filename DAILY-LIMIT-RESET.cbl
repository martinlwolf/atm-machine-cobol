@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch job that zeros FS-DAILY-WITHDRAWN-TOTAL
+      *          on every account, so 090-WITHDRAW's daily cumulative
+      *          withdrawal ceiling resets for the next business day.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-LIMIT-RESET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS             PIC 9(2).
+       01  WS-ACCOUNTS-RESET            PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-RESET-ACCOUNTS THRU 020-END
+           CLOSE ACCOUNTS-FILE
+           DISPLAY "ACCOUNTS RESET: " WS-ACCOUNTS-RESET
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS.DAT"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF.
+       010-END.EXIT.
+
+       020-RESET-ACCOUNTS.
+           PERFORM UNTIL ACCOUNTSF-STATUS = 10
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 10 TO ACCOUNTSF-STATUS
+                   NOT AT END
+                       MOVE 0 TO FS-DAILY-WITHDRAWN-TOTAL
+                       REWRITE ACCOUNTS-RECORD
+                           INVALID KEY
+                               DISPLAY "ERROR UPDATING CBU: " FS-CBU
+                       END-REWRITE
+                       ADD 1 TO WS-ACCOUNTS-RESET
+               END-READ
+           END-PERFORM.
+       020-END.EXIT.
+       END PROGRAM DAILY-LIMIT-RESET.
