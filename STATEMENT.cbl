@@ -0,0 +1,85 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Prints a full chronological account statement for a
+      *          CBU across a date range, covering every movement type
+      *          (deposits, withdrawals, transfers, payments, etc.)
+      *          instead of just the last five outgoing transfers.
+      *          Reads RECEIPTS-FILE, the durable per-movement log
+      *          written by ATM-MACHINE's 170-WRITE-RECEIPT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECEIPTS-FILE ASSIGN TO "RECEIPTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECEIPTS-FILE.
+           COPY RECEIPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  FS-STATUS                   PIC 9(2).
+       01  WS-INPUT-CBU                PIC 9(22).
+       01  WS-FROM-DATE                PIC X(08).
+       01  WS-TO-DATE                  PIC X(08).
+       01  WS-MATCH-COUNT              PIC 9(5) VALUE ZERO.
+       01  WS-DISPLAY-AMOUNT           PIC $ZZZZZZZZZZZZZZZZZZ.99.
+       01  WS-DISPLAY-BALANCE          PIC $ZZZZZZZZZZZZZZZZZZ.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "ACCOUNT STATEMENT"
+           DISPLAY "ENTER THE CBU"
+           ACCEPT WS-INPUT-CBU
+           DISPLAY "FROM DATE (YYYYMMDD)"
+           ACCEPT WS-FROM-DATE
+           DISPLAY "TO DATE (YYYYMMDD)"
+           ACCEPT WS-TO-DATE
+
+           PERFORM 010-PRINT-STATEMENT THRU 010-END
+           STOP RUN.
+
+       010-PRINT-STATEMENT.
+           OPEN INPUT RECEIPTS-FILE
+           IF FS-STATUS NOT = 00
+               DISPLAY "NO TRANSACTIONS ON FILE YET"
+               STOP RUN
+           END-IF
+
+           DISPLAY "STATEMENT FOR CBU: " WS-INPUT-CBU
+           DISPLAY "FROM " WS-FROM-DATE " TO " WS-TO-DATE
+           DISPLAY "-----------------------------------------------"
+
+           PERFORM UNTIL FS-STATUS = 10
+               READ RECEIPTS-FILE
+                   AT END
+                       MOVE 10 TO FS-STATUS
+                   NOT AT END
+                       IF RF-CBU = WS-INPUT-CBU
+                           AND RF-DATE >= WS-FROM-DATE
+                           AND RF-DATE <= WS-TO-DATE
+                           PERFORM 020-PRINT-LINE THRU 020-END
+                           ADD 1 TO WS-MATCH-COUNT
+                       END-IF
+           END-PERFORM
+           CLOSE RECEIPTS-FILE
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "NO MOVEMENTS FOUND FOR THIS CBU AND RANGE"
+           END-IF.
+       010-END.EXIT.
+
+       020-PRINT-LINE.
+           MOVE RF-AMOUNT TO WS-DISPLAY-AMOUNT
+           MOVE RF-RESULTING-BALANCE TO WS-DISPLAY-BALANCE
+           DISPLAY RF-DATE " " RF-TIME " " RF-TRANS-TYPE
+               " AMOUNT: " WS-DISPLAY-AMOUNT
+               " BALANCE AFTER: " WS-DISPLAY-BALANCE
+           DISPLAY "-----------------------------------------------".
+       020-END.EXIT.
+       END PROGRAM STATEMENT.
