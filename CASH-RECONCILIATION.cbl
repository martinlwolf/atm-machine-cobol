@@ -0,0 +1,243 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch job. Compares what CASH-MODULE.txt says
+      *          is left in the vault against what the day's withdrawal
+      *          receipts say should have gone out, per denomination,
+      *          so jams/shortages are caught before the next business
+      *          day. Keeps a start-of-day snapshot (CASH-MODULE-EOD)
+      *          so actual-dispensed can be measured run to run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASH-RECONCILIATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASH-FILE ASSIGN TO "CASH-MODULE.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASH-KEY
+               FILE STATUS IS CASHF-STATUS.
+           SELECT EOD-FILE ASSIGN TO "CASH-MODULE-EOD.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EODF-STATUS.
+           SELECT RECEIPTS-FILE ASSIGN TO "RECEIPTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPTSF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASH-FILE.
+           COPY CASHREC.
+
+       FD  EOD-FILE.
+       01  EOD-RECORD.
+           05 EF-TERMINAL-ID           PIC X(06).
+           05 EF-CASH-DENOMINATION     PIC 9(3).
+           05 EF-CASH-QUANTITY         PIC 9(5).
+
+       FD  RECEIPTS-FILE.
+           COPY RECEIPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  CASHF-STATUS                 PIC 9(2).
+       01  EODF-STATUS                  PIC 9(2).
+       01  RECEIPTSF-STATUS             PIC 9(2).
+
+       01  WS-TODAY                     PIC X(08).
+       01  WS-INPUT-TERMINAL-ID         PIC X(06).
+
+       01  WS-OTHER-SNAPSHOT-ROWS.
+           05 WS-OTHER-ROW OCCURS 60 TIMES
+               INDEXED BY IDX-OTHER.
+               10 WS-OTHER-TERMINAL-ID     PIC X(06).
+               10 WS-OTHER-DENOMINATION    PIC 9(3).
+               10 WS-OTHER-QUANTITY        PIC 9(5).
+       01  WS-OTHER-ROW-COUNT           PIC 9(3) VALUE ZERO.
+
+       01  WS-DENOMINATIONS.
+           05 WS-DENOM OCCURS 6 TIMES
+               INDEXED BY IDX-DENOM.
+               10 WS-DENOM-VALUE           PIC 9(3).
+               10 WS-DENOM-CLOSING-QTY     PIC 9(5).
+               10 WS-DENOM-OPENING-QTY     PIC 9(5).
+               10 WS-DENOM-ACTUAL-OUT      PIC S9(6).
+               10 WS-DENOM-EXPECTED-OUT    PIC 9(6).
+       01  WS-LOADED-COUNT               PIC 9(2) VALUE ZERO.
+
+       01  WS-TOTAL-WITHDRAWN            PIC 9(20) VALUE ZERO.
+       01  WS-REMAINING-TO-BREAK         PIC 9(20) VALUE ZERO.
+       01  WS-DISPLAY-QTY                PIC ---999.
+       01  WS-DISPLAY-DIFF               PIC ---999.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "END-OF-DAY CASH RECONCILIATION"
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           DISPLAY "ENTER THE TERMINAL/VAULT ID TO RECONCILE"
+           ACCEPT WS-INPUT-TERMINAL-ID
+
+           PERFORM 010-LOAD-CLOSING-COUNTS THRU 010-END
+           PERFORM 020-LOAD-OPENING-COUNTS THRU 020-END
+           PERFORM 030-SUM-TODAYS-WITHDRAWALS THRU 030-END
+           PERFORM 040-BREAK-DOWN-EXPECTED THRU 040-END
+           PERFORM 050-PRINT-REPORT THRU 050-END
+           PERFORM 060-SAVE-SNAPSHOT THRU 060-END
+           STOP RUN.
+
+       010-LOAD-CLOSING-COUNTS.
+           OPEN INPUT CASH-FILE
+           IF CASHF-STATUS NOT = 00
+               DISPLAY "UNABLE TO READ CASH-MODULE.txt"
+               STOP RUN
+           END-IF
+
+      *    Scan only this terminal's own denomination rows.
+           MOVE WS-INPUT-TERMINAL-ID TO FS-TERMINAL-ID
+           MOVE 0 TO FS-CASH-DENOMINATION
+           START CASH-FILE KEY IS NOT LESS THAN CASH-KEY
+               INVALID KEY
+                   MOVE 10 TO CASHF-STATUS
+           END-START
+
+           SET IDX-DENOM TO 1
+           PERFORM UNTIL CASHF-STATUS = 10 OR IDX-DENOM > 6
+               READ CASH-FILE NEXT RECORD
+                   AT END
+                       MOVE 10 TO CASHF-STATUS
+                   NOT AT END
+                       IF FS-TERMINAL-ID NOT = WS-INPUT-TERMINAL-ID
+                           MOVE 10 TO CASHF-STATUS
+                       ELSE
+                           MOVE FS-CASH-DENOMINATION
+                               TO WS-DENOM-VALUE(IDX-DENOM)
+                           MOVE FS-CASH-QUANTITY
+                               TO WS-DENOM-CLOSING-QTY(IDX-DENOM)
+                           MOVE FS-CASH-QUANTITY
+                               TO WS-DENOM-OPENING-QTY(IDX-DENOM)
+                           SET IDX-DENOM UP BY 1
+                       END-IF
+           END-PERFORM
+           CLOSE CASH-FILE
+           COMPUTE WS-LOADED-COUNT = IDX-DENOM - 1.
+       010-END.EXIT.
+
+       020-LOAD-OPENING-COUNTS.
+      *    If no snapshot exists yet this is the first run; opening
+      *    counts default to the closing counts already loaded above,
+      *    which reports zero actual-dispensed until a snapshot exists.
+           OPEN INPUT EOD-FILE
+           IF EODF-STATUS = 00
+               SET IDX-DENOM TO 1
+               SET IDX-OTHER TO 1
+               PERFORM UNTIL EODF-STATUS = 10
+                   READ EOD-FILE
+                       AT END
+                           MOVE 10 TO EODF-STATUS
+                       NOT AT END
+                           IF EF-TERMINAL-ID = WS-INPUT-TERMINAL-ID
+                               PERFORM VARYING IDX-DENOM FROM 1 BY 1
+                                   UNTIL IDX-DENOM > WS-LOADED-COUNT
+                                   IF WS-DENOM-VALUE(IDX-DENOM)
+                                       = EF-CASH-DENOMINATION
+                                       MOVE EF-CASH-QUANTITY TO
+                                       WS-DENOM-OPENING-QTY(IDX-DENOM)
+                                   END-IF
+                               END-PERFORM
+                           ELSE
+      *    Keep other terminals' snapshot rows untouched for rewrite.
+                               MOVE EF-TERMINAL-ID TO
+                                   WS-OTHER-TERMINAL-ID(IDX-OTHER)
+                               MOVE EF-CASH-DENOMINATION TO
+                                   WS-OTHER-DENOMINATION(IDX-OTHER)
+                               MOVE EF-CASH-QUANTITY TO
+                                   WS-OTHER-QUANTITY(IDX-OTHER)
+                               SET IDX-OTHER UP BY 1
+                           END-IF
+               END-PERFORM
+               CLOSE EOD-FILE
+               COMPUTE WS-OTHER-ROW-COUNT = IDX-OTHER - 1
+           ELSE
+               DISPLAY "No prior snapshot found; this is the first run"
+           END-IF.
+       020-END.EXIT.
+
+       030-SUM-TODAYS-WITHDRAWALS.
+           OPEN INPUT RECEIPTS-FILE
+           IF RECEIPTSF-STATUS = 00
+               PERFORM UNTIL RECEIPTSF-STATUS = 10
+                   READ RECEIPTS-FILE
+                       AT END
+                           MOVE 10 TO RECEIPTSF-STATUS
+                       NOT AT END
+                           IF RF-TRANS-TYPE = "WITHDRAWAL"
+                               AND RF-DATE = WS-TODAY
+                               AND RF-TERMINAL-ID = WS-INPUT-TERMINAL-ID
+                               ADD RF-AMOUNT TO WS-TOTAL-WITHDRAWN
+                           END-IF
+               END-PERFORM
+               CLOSE RECEIPTS-FILE
+           ELSE
+               DISPLAY "No receipts file found; expected dispensed is 0"
+           END-IF.
+       030-END.EXIT.
+
+       040-BREAK-DOWN-EXPECTED.
+      *    Same greedy breakdown CASH-MODULE uses to dispense cash, run
+      *    against the day's total withdrawn amount to get the expected
+      *    per-denomination count.
+           MOVE WS-TOTAL-WITHDRAWN TO WS-REMAINING-TO-BREAK
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+               UNTIL IDX-DENOM > WS-LOADED-COUNT
+               PERFORM UNTIL WS-REMAINING-TO-BREAK
+                   < WS-DENOM-VALUE(IDX-DENOM)
+                   COMPUTE WS-REMAINING-TO-BREAK =
+                       WS-REMAINING-TO-BREAK - WS-DENOM-VALUE(IDX-DENOM)
+                   ADD 1 TO WS-DENOM-EXPECTED-OUT(IDX-DENOM)
+               END-PERFORM
+               COMPUTE WS-DENOM-ACTUAL-OUT(IDX-DENOM) =
+                   WS-DENOM-OPENING-QTY(IDX-DENOM)
+                   - WS-DENOM-CLOSING-QTY(IDX-DENOM)
+           END-PERFORM.
+       040-END.EXIT.
+
+       050-PRINT-REPORT.
+           DISPLAY "TERMINAL: " WS-INPUT-TERMINAL-ID
+           DISPLAY "DATE: " WS-TODAY
+           DISPLAY "DENOM   EXPECTED-OUT   ACTUAL-OUT   DIFFERENCE"
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+               UNTIL IDX-DENOM > WS-LOADED-COUNT
+               MOVE WS-DENOM-EXPECTED-OUT(IDX-DENOM)
+                   TO WS-DISPLAY-QTY
+               COMPUTE WS-DISPLAY-DIFF =
+                   WS-DENOM-EXPECTED-OUT(IDX-DENOM)
+                   - WS-DENOM-ACTUAL-OUT(IDX-DENOM)
+               DISPLAY WS-DENOM-VALUE(IDX-DENOM) "     "
+                   WS-DISPLAY-QTY "          "
+                   WS-DENOM-ACTUAL-OUT(IDX-DENOM) "         "
+                   WS-DISPLAY-DIFF
+           END-PERFORM.
+       050-END.EXIT.
+
+       060-SAVE-SNAPSHOT.
+           OPEN OUTPUT EOD-FILE
+           PERFORM VARYING IDX-OTHER FROM 1 BY 1
+               UNTIL IDX-OTHER > WS-OTHER-ROW-COUNT
+               MOVE WS-OTHER-TERMINAL-ID(IDX-OTHER) TO EF-TERMINAL-ID
+               MOVE WS-OTHER-DENOMINATION(IDX-OTHER)
+                   TO EF-CASH-DENOMINATION
+               MOVE WS-OTHER-QUANTITY(IDX-OTHER) TO EF-CASH-QUANTITY
+               WRITE EOD-RECORD
+           END-PERFORM
+           PERFORM VARYING IDX-DENOM FROM 1 BY 1
+               UNTIL IDX-DENOM > WS-LOADED-COUNT
+               MOVE WS-INPUT-TERMINAL-ID TO EF-TERMINAL-ID
+               MOVE WS-DENOM-VALUE(IDX-DENOM) TO EF-CASH-DENOMINATION
+               MOVE WS-DENOM-CLOSING-QTY(IDX-DENOM)
+                   TO EF-CASH-QUANTITY
+               WRITE EOD-RECORD
+           END-PERFORM
+           CLOSE EOD-FILE.
+       060-END.EXIT.
+       END PROGRAM CASH-RECONCILIATION.
