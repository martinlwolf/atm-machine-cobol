@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Teller/ops tool to clear a failed-PIN lockout on an
+      *          account once the customer has been verified in person.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIN-UNLOCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS            PIC 9(2).
+       01  WS-INPUT-CBU                PIC 9(22).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "PIN-UNLOCK - CLEAR FAILED-PIN LOCKOUT"
+           DISPLAY "ENTER THE CBU TO UNLOCK"
+           ACCEPT WS-INPUT-CBU
+
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS-FILE"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-INPUT-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   IF FS-ACCOUNT-NOT-LOCKED AND FS-FAILED-PIN-COUNT = 0
+                       DISPLAY "ACCOUNT WAS NOT LOCKED. NO CHANGES MADE"
+                   ELSE
+                       MOVE 0 TO FS-FAILED-PIN-COUNT
+                       SET FS-ACCOUNT-NOT-LOCKED TO TRUE
+                       REWRITE ACCOUNTS-RECORD
+                           INVALID KEY
+                               DISPLAY "SYSTEM FAILURE. TRY LATER"
+                       END-REWRITE
+                       DISPLAY "ACCOUNT " FS-CBU " HAS BEEN UNLOCKED"
+                   END-IF
+           END-READ
+
+           CLOSE ACCOUNTS-FILE
+           STOP RUN.
+       END PROGRAM PIN-UNLOCK.
