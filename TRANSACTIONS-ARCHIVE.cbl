@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Periodic batch job. Copies TRANS-FILE rows older than
+      *          an operator-supplied cutoff date out to a dated archive
+      *          file, then rewrites TRANSACTIONS.txt with only the rows
+      *          that are still within the retention window.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSACTIONS-ARCHIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACTIONS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSF-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ARCHIVEF-STATUS.
+           SELECT KEEP-FILE ASSIGN TO "TRANSACTIONS.txt.new"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KEEPF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANSREC.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD                  PIC X(200).
+
+       FD  KEEP-FILE.
+       01  KEEP-RECORD                     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  TRANSF-STATUS                   PIC 9(2).
+       01  ARCHIVEF-STATUS                 PIC 9(2).
+       01  KEEPF-STATUS                    PIC 9(2).
+       01  WS-ARCHIVE-FILENAME             PIC X(40).
+       01  WS-CUTOFF-DATE                  PIC X(08).
+       01  WS-CURRENT-DATETIME             PIC X(21).
+       01  WS-ARCHIVED-COUNT               PIC 9(6) VALUE ZERO.
+       01  WS-KEPT-COUNT                   PIC 9(6) VALUE ZERO.
+       01  WS-RENAME-STATUS                PIC S9(9) COMP-5.
+       01  WS-DELETE-STATUS                PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-SPLIT-TRANSACTIONS THRU 020-END
+           CLOSE TRANS-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE KEEP-FILE
+           PERFORM 030-REPLACE-TRANS-FILE THRU 030-END
+           DISPLAY "ARCHIVED: " WS-ARCHIVED-COUNT
+           DISPLAY "KEPT: " WS-KEPT-COUNT
+           STOP RUN.
+
+       010-OPEN-FILES.
+           DISPLAY "ENTER CUTOFF DATE (YYYYMMDD) - "
+               "ROWS OLDER THAN THIS ARE ARCHIVED"
+           ACCEPT WS-CUTOFF-DATE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           STRING "TRANS-ARCHIVE-" WS-CURRENT-DATETIME(1:8) ".txt"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+
+           OPEN INPUT TRANS-FILE
+           IF TRANSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO READ TRANSACTIONS.txt"
+               DISPLAY "FS-STATUS: " TRANSF-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ARCHIVE-FILE
+           IF ARCHIVEF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ARCHIVE FILE"
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT KEEP-FILE
+           IF KEEPF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN TRANSACTIONS.txt.new"
+               STOP RUN
+           END-IF.
+       010-END.EXIT.
+
+       020-SPLIT-TRANSACTIONS.
+           PERFORM UNTIL TRANSF-STATUS = 10
+               READ TRANS-FILE
+                   AT END
+                       MOVE 10 TO TRANSF-STATUS
+                   NOT AT END
+                       IF TF-DATE < WS-CUTOFF-DATE
+                           MOVE TRANS-RECORD TO ARCHIVE-RECORD
+                           WRITE ARCHIVE-RECORD
+                           ADD 1 TO WS-ARCHIVED-COUNT
+                       ELSE
+                           MOVE TRANS-RECORD TO KEEP-RECORD
+                           WRITE KEEP-RECORD
+                           ADD 1 TO WS-KEPT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+       020-END.EXIT.
+
+       030-REPLACE-TRANS-FILE.
+           CALL "CBL_DELETE_FILE" USING "TRANSACTIONS.txt"
+               GIVING WS-DELETE-STATUS
+           IF WS-DELETE-STATUS NOT = 0
+               DISPLAY "UNABLE TO DELETE OLD TRANSACTIONS.txt, "
+                   "ABORTING BEFORE RENAME"
+               DISPLAY "DELETE STATUS: " WS-DELETE-STATUS
+               STOP RUN
+           END-IF
+
+           CALL "CBL_RENAME_FILE" USING
+               "TRANSACTIONS.txt.new" "TRANSACTIONS.txt"
+               GIVING WS-RENAME-STATUS
+           IF WS-RENAME-STATUS NOT = 0
+               DISPLAY "UNABLE TO RENAME TRANSACTIONS.txt.new "
+                   "INTO PLACE - LIVE LOG MAY BE MISSING"
+               DISPLAY "RENAME STATUS: " WS-RENAME-STATUS
+               STOP RUN
+           END-IF.
+       030-END.EXIT.
+       END PROGRAM TRANSACTIONS-ARCHIVE.
