@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Vault-loading tool. Lets a teller restock an ATM's
+      *          cash vault (CASH-MODULE.txt) after a cash delivery by
+      *          adding to an existing denomination's quantity, instead
+      *          of hand-editing the file. Scoped to a single terminal
+      *          since each machine now tracks its own cash.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASH-REPLENISH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASH-FILE ASSIGN TO "CASH-MODULE.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASH-KEY
+               FILE STATUS IS FS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASH-FILE.
+           COPY CASHREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CASH-MODULE.
+           05 WS-CASH OCCURS 6 TIMES
+               INDEXED BY IDX-CASH.
+               10 WS-CASH-DENOMINATION     PIC 9(3).
+               10 WS-CASH-QUANTITY         PIC 9(5).
+       01  WS-LOADED-COUNT                 PIC 9(2) VALUE ZERO.
+       01  FS-STATUS                       PIC 9(2).
+       01  WS-INPUT-TERMINAL-ID             PIC X(06).
+       01  WS-INPUT-DENOMINATION            PIC 9(3).
+       01  WS-INPUT-QUANTITY                PIC 9(5).
+       01  WS-FLAG-FOUND                    PIC A(01) VALUE "N".
+           88 WS-DENOMINATION-FOUND             VALUE "Y".
+           88 WS-DENOMINATION-NOT-FOUND         VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter the terminal/vault ID to replenish:"
+           ACCEPT WS-INPUT-TERMINAL-ID
+           PERFORM 010-LOAD-FILE THRU 010-END
+           PERFORM 020-PROMPT-AND-APPLY THRU 020-END
+           PERFORM 030-WRITE-FILE THRU 030-END
+           STOP RUN.
+
+       010-LOAD-FILE.
+      *    CASH-MODULE.txt may not exist yet on a brand new install.
+           OPEN I-O CASH-FILE
+           IF FS-STATUS = 35
+               OPEN OUTPUT CASH-FILE
+               CLOSE CASH-FILE
+               OPEN I-O CASH-FILE
+           END-IF
+           IF FS-STATUS NOT = 00
+               DISPLAY "Error reading cash-file"
+               DISPLAY "FS-STATUS: " FS-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-INPUT-TERMINAL-ID TO FS-TERMINAL-ID
+           MOVE 0 TO FS-CASH-DENOMINATION
+           START CASH-FILE KEY IS NOT LESS THAN CASH-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STATUS
+           END-START
+
+           SET IDX-CASH TO 1
+           PERFORM UNTIL FS-STATUS = 10 OR IDX-CASH > 6
+               READ CASH-FILE NEXT RECORD
+                   AT END
+                       MOVE 10 TO FS-STATUS
+                   NOT AT END
+                       IF FS-TERMINAL-ID NOT = WS-INPUT-TERMINAL-ID
+                           MOVE 10 TO FS-STATUS
+                       ELSE
+                           MOVE FS-CASH-DENOMINATION TO
+                           WS-CASH-DENOMINATION(IDX-CASH)
+                           MOVE FS-CASH-QUANTITY TO
+                           WS-CASH-QUANTITY(IDX-CASH)
+                           SET IDX-CASH UP BY 1
+                       END-IF
+           END-PERFORM
+           COMPUTE WS-LOADED-COUNT = IDX-CASH - 1.
+       010-END.EXIT.
+
+       020-PROMPT-AND-APPLY.
+           DISPLAY "CASH VAULT REPLENISHMENT"
+           IF WS-LOADED-COUNT = 0
+               DISPLAY "Unknown terminal ID. Not loaded in vault table"
+               CLOSE CASH-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "Enter the denomination to restock:"
+           ACCEPT WS-INPUT-DENOMINATION
+           DISPLAY "Enter the quantity of bills to add:"
+           ACCEPT WS-INPUT-QUANTITY
+
+           SET WS-DENOMINATION-NOT-FOUND TO TRUE
+           PERFORM VARYING IDX-CASH FROM 1 BY 1
+               UNTIL IDX-CASH > WS-LOADED-COUNT
+               IF WS-CASH-DENOMINATION(IDX-CASH) = WS-INPUT-DENOMINATION
+                   ADD WS-INPUT-QUANTITY TO WS-CASH-QUANTITY(IDX-CASH)
+                   SET WS-DENOMINATION-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-DENOMINATION-FOUND
+               DISPLAY "Unknown denomination. Not loaded in vault table"
+               CLOSE CASH-FILE
+               STOP RUN
+           END-IF
+
+           DISPLAY "Vault updated successfully".
+       020-END.EXIT.
+
+       030-WRITE-FILE.
+           PERFORM VARYING IDX-CASH FROM 1 BY 1
+               UNTIL IDX-CASH > WS-LOADED-COUNT
+               MOVE WS-INPUT-TERMINAL-ID TO FS-TERMINAL-ID
+               MOVE WS-CASH-DENOMINATION(IDX-CASH) TO
+               FS-CASH-DENOMINATION
+               READ CASH-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR LOCATING DENOMINATION ROW"
+                   NOT INVALID KEY
+                       MOVE WS-CASH-QUANTITY(IDX-CASH) TO
+                       FS-CASH-QUANTITY
+                       REWRITE CASH-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE CASH-FILE.
+       030-END.EXIT.
+       END PROGRAM CASH-REPLENISH.
