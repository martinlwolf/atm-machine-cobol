@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:  TRANSREC.cpy
+      * Purpose:   Shared TRANS-FILE record layout (TRANSACTIONS.txt).
+      *            One row per CBU-to-CBU transfer. TF-RECIPIENT-CBU/
+      *            TF-RECIPIENT-USERNAME identify the account the
+      *            transfer was made FROM; TF-DESTINATION-CBU/
+      *            TF-DESTINATION-USERNAME identify the account it was
+      *            made TO - both sides can look this row up in their
+      *            own history.
+      ******************************************************************
+       01  TRANS-RECORD.
+           05 TF-RECIPIENT-CBU         PIC 9(22).
+           05 TF-DESTINATION-USERNAME  PIC A(35).
+           05 TF-DESTINATION-CBU       PIC 9(22).
+           05 TF-AMOUNT                PIC 9(20).
+           05 TF-DATE                  PIC X(8).
+           05 TF-RECIPIENT-USERNAME    PIC A(35).
