@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:  HOLDREC.cpy
+      * Purpose:   Shared HOLDS-FILE record layout (HOLDS.txt). One row
+      *            per pending deposit hold; released once HF-RELEASE-
+      *            DATE has passed by the HOLD-RELEASE batch job.
+      ******************************************************************
+       01  HOLD-RECORD.
+           05 HF-CBU                   PIC 9(22).
+           05 HF-AMOUNT                PIC 9(20).
+           05 HF-DEPOSIT-DATE          PIC X(08).
+           05 HF-RELEASE-DATE          PIC X(08).
+           05 HF-HOLD-STATUS           PIC X(01).
+               88 HF-IS-PENDING            VALUE "P".
+               88 HF-IS-RELEASED           VALUE "R".
