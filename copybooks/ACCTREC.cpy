@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook:  ACCTREC.cpy
+      * Purpose:   Shared ACCOUNTS-FILE record layout (ACCOUNTS.DAT).
+      *            New fields are appended at the end so existing
+      *            ACCOUNTS.DAT files stay byte-compatible where
+      *            possible across revisions.
+      ******************************************************************
+       01  ACCOUNTS-RECORD.
+           05 FS-CBU                    PIC 9(22).
+           05 FS-USERNAME               PIC A(35).
+           05 FS-BALANCE                PIC 9(20).
+           05 FS-PIN-HASH                PIC 9(10).
+           05 FS-FAILED-PIN-COUNT       PIC 9(01).
+           05 FS-ACCOUNT-LOCKED         PIC X(01).
+               88 FS-ACCOUNT-IS-LOCKED      VALUE "Y".
+               88 FS-ACCOUNT-NOT-LOCKED     VALUE "N".
+           05 FS-LINKED-CBU-COUNT       PIC 9(01).
+           05 FS-LINKED-CBU             PIC 9(22) OCCURS 4 TIMES
+                                         INDEXED BY FS-LINKED-IDX.
+           05 FS-MIN-BALANCE            PIC 9(20).
+           05 FS-PENDING-BALANCE        PIC 9(20).
+           05 FS-ACCOUNT-STATUS         PIC X(01).
+               88 FS-ACCOUNT-ACTIVE         VALUE "A".
+               88 FS-ACCOUNT-FROZEN         VALUE "F".
+               88 FS-ACCOUNT-CLOSED         VALUE "C".
+           05 FS-DAILY-WITHDRAWN-TOTAL  PIC 9(22).
+           05 FS-LAST-PIN-CHANGE-DATE   PIC X(08).
