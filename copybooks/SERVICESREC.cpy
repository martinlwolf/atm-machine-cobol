@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook:  SERVICESREC.cpy
+      * Purpose:   Shared SERVICES-FILE record layout (SERVICES.DAT) -
+      *            the registered biller/service-provider table used by
+      *            the bill-payment menu option.
+      ******************************************************************
+       01  SERVICE-RECORD.
+           05 SV-CODE                  PIC 9(06).
+           05 SV-NAME                  PIC A(35).
