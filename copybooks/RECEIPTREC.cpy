@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:  RECEIPTREC.cpy
+      * Purpose:   Shared RECEIPTS-FILE record layout (RECEIPTS.txt).
+      *            One row is written for every deposit, withdrawal,
+      *            transfer leg, payment, fee or interest posting that
+      *            moves money on an account, so a customer dispute or
+      *            a batch job has a durable record of the event.
+      ******************************************************************
+       01  RECEIPT-RECORD.
+           05 RF-CBU                   PIC 9(22).
+           05 RF-TRANS-TYPE            PIC X(10).
+           05 RF-AMOUNT                PIC 9(20).
+           05 RF-RESULTING-BALANCE     PIC 9(20).
+           05 RF-DATE                  PIC X(08).
+           05 RF-TIME                  PIC X(08).
+           05 RF-TERMINAL-ID           PIC X(06).
