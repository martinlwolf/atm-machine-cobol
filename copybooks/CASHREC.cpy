@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:  CASHREC.cpy
+      * Purpose:   Shared CASH-FILE record layout (CASH-MODULE.txt).
+      *            Keyed by terminal/vault ID + denomination so each
+      *            physical machine's cash is tracked independently.
+      ******************************************************************
+       01  CASH-RECORD.
+           05 CASH-KEY.
+               10 FS-TERMINAL-ID       PIC X(06).
+               10 FS-CASH-DENOMINATION PIC 9(3).
+           05 FS-CASH-QUANTITY         PIC 9(5).
