@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily account-opening batch. Reads a "new accounts"
+      *          input file (CBU, username, opening balance, PIN) and
+      *          appends those as new records to ACCOUNTS.DAT without
+      *          destroying the accounts already on file - replaces the
+      *          old CREATE-ACCOUNTS hardcoded table, which always
+      *          rebuilt ACCOUNTS.DAT from scratch with the same ten
+      *          baked-in customers.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-ONBOARDING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEW-ACCOUNTS-FILE ASSIGN TO "NEW-ACCOUNTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NEWACCTF-STATUS.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NEW-ACCOUNTS-FILE.
+       01  NEW-ACCOUNT-RECORD.
+           05 NA-CBU                   PIC 9(22).
+           05 NA-USERNAME               PIC A(35).
+           05 NA-OPENING-BALANCE        PIC 9(20).
+           05 NA-PIN                    PIC 9(04).
+
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  NEWACCTF-STATUS              PIC 9(2).
+       01  ACCOUNTSF-STATUS             PIC 9(2).
+       01  WS-OPENED-COUNT               PIC 9(5) VALUE ZERO.
+       01  WS-SKIPPED-COUNT              PIC 9(5) VALUE ZERO.
+       01  WS-LINK-IDX                   PIC 9(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-ONBOARD-ACCOUNTS THRU 020-END
+           CLOSE NEW-ACCOUNTS-FILE
+           CLOSE ACCOUNTS-FILE
+           DISPLAY "ACCOUNTS OPENED: " WS-OPENED-COUNT
+           DISPLAY "DUPLICATE CBUs SKIPPED: " WS-SKIPPED-COUNT
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN INPUT NEW-ACCOUNTS-FILE
+           IF NEWACCTF-STATUS NOT = 00
+               DISPLAY "UNABLE TO READ NEW-ACCOUNTS.txt"
+               DISPLAY "FS-STATUS: " NEWACCTF-STATUS
+               STOP RUN
+           END-IF
+
+      *    ACCOUNTS.DAT may not exist yet on a brand new install.
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS = 35
+               OPEN OUTPUT ACCOUNTS-FILE
+               CLOSE ACCOUNTS-FILE
+               OPEN I-O ACCOUNTS-FILE
+           END-IF
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS.DAT"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF.
+       010-END.EXIT.
+
+       020-ONBOARD-ACCOUNTS.
+           PERFORM UNTIL NEWACCTF-STATUS = 10
+               READ NEW-ACCOUNTS-FILE
+                   AT END
+                       MOVE 10 TO NEWACCTF-STATUS
+                   NOT AT END
+                       PERFORM 030-OPEN-ONE-ACCOUNT THRU 030-END
+               END-READ
+           END-PERFORM.
+       020-END.EXIT.
+
+       030-OPEN-ONE-ACCOUNT.
+           MOVE NA-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   MOVE NA-USERNAME TO FS-USERNAME
+                   MOVE NA-OPENING-BALANCE TO FS-BALANCE
+                   CALL 'PIN-HASH' USING NA-PIN FS-PIN-HASH
+                   MOVE 0 TO FS-FAILED-PIN-COUNT
+                   SET FS-ACCOUNT-NOT-LOCKED TO TRUE
+                   MOVE 0 TO FS-LINKED-CBU-COUNT
+                   PERFORM VARYING WS-LINK-IDX FROM 1 BY 1
+                           UNTIL WS-LINK-IDX > 4
+                       MOVE 0 TO FS-LINKED-CBU(WS-LINK-IDX)
+                   END-PERFORM
+                   MOVE 0 TO FS-MIN-BALANCE
+                   MOVE 0 TO FS-PENDING-BALANCE
+                   SET FS-ACCOUNT-ACTIVE TO TRUE
+                   MOVE 0 TO FS-DAILY-WITHDRAWN-TOTAL
+                   MOVE SPACES TO FS-LAST-PIN-CHANGE-DATE
+
+                   WRITE ACCOUNTS-RECORD
+                       INVALID KEY
+                           DISPLAY "ERROR WRITING CBU: " NA-CBU
+                       NOT INVALID KEY
+                           ADD 1 TO WS-OPENED-COUNT
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "CBU ALREADY ON FILE, SKIPPING: " NA-CBU
+                   ADD 1 TO WS-SKIPPED-COUNT
+           END-READ.
+       030-END.EXIT.
+       END PROGRAM ACCOUNT-ONBOARDING.
