@@ -15,12 +15,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
-       01  TRANS-RECORD.
-           05 FS-RECIPIENT-CBU         PIC 9(22).
-           05 FS-DESTINATION-USERNAME  PIC A(35).
-           05 FS-DESTINATION-CBU       PIC 9(22).
-           05 FS-AMOUNT                PIC 9(20).
-           05 FS-DATE                  PIC X(8).
+           COPY TRANSREC.
        WORKING-STORAGE SECTION.
        01  FS-STATUS               PIC 9(2).
        01  WS-OCURRENCIES          PIC 9(2).
@@ -32,9 +27,9 @@
        01  LK-TRANSACTIONS.
            05 LK-TRANS OCCURS 5 TIMES
                INDEXED BY LK-IDX.
-               10 LK-RECIPIENT-CBU         PIC 9(22).
-               10 LK-DESTINATION-USERNAME  PIC A(35).
-               10 LK-DESTINATION-CBU       PIC 9(22).
+               10 LK-DIRECTION             PIC X(3).
+               10 LK-COUNTERPARTY-CBU      PIC 9(22).
+               10 LK-COUNTERPARTY-USERNAME PIC A(35).
                10 LK-AMOUNT                PIC 9(20).
                10 LK-DATE                  PIC X(8).
        PROCEDURE DIVISION USING LK-CBU LK-TRANSACTIONS.
@@ -56,7 +51,8 @@
                    AT END
                        MOVE 10 TO FS-STATUS
                    NOT AT END
-                       IF FS-RECIPIENT-CBU = LK-CBU
+                       IF TF-RECIPIENT-CBU = LK-CBU
+                           OR TF-DESTINATION-CBU = LK-CBU
                            ADD 1 TO WS-OCURRENCIES
                END-READ
             END-PERFORM
@@ -71,7 +67,7 @@
                 EXIT PROGRAM
             END-IF.
 
-           COMPUTE WS-START-POINT = FUNCTION MAX(1, WS-OCURRENCIES - 5)
+           COMPUTE WS-START-POINT = FUNCTION MAX(1, WS-OCURRENCIES - 4)
            MOVE 0 TO WS-OCURRENCIES
            SET LK-IDX TO 1
 
@@ -80,19 +76,11 @@
                    AT END
                        MOVE 10 TO FS-STATUS
                    NOT AT END
-                       IF FS-RECIPIENT-CBU = LK-CBU
+                       IF TF-RECIPIENT-CBU = LK-CBU
+                           OR TF-DESTINATION-CBU = LK-CBU
                            ADD 1 TO WS-OCURRENCIES
                            IF WS-OCURRENCIES >= WS-START-POINT
-                               MOVE FS-RECIPIENT-CBU
-                               TO LK-RECIPIENT-CBU(LK-IDX)
-                               MOVE FS-DESTINATION-USERNAME
-                               TO LK-DESTINATION-USERNAME(LK-IDX)
-                               MOVE FS-DESTINATION-CBU
-                               TO LK-DESTINATION-CBU(LK-IDX)
-                               MOVE FS-AMOUNT
-                               TO LK-AMOUNT(LK-IDX)
-                               MOVE FS-DATE
-                               TO LK-DATE(LK-IDX)
+                               PERFORM 030-FILL-ENTRY THRU 030-END
                                SET LK-IDX UP BY 1
                            END-IF
                        END-IF
@@ -101,4 +89,23 @@
             CLOSE TRANS-FILE.
 
        020-END.EXIT.
+
+       030-FILL-ENTRY.
+      *    The account could be either side of the row - show it from
+      *    its own point of view, with the other account as the
+      *    counterparty.
+           IF TF-RECIPIENT-CBU = LK-CBU
+               MOVE "OUT" TO LK-DIRECTION(LK-IDX)
+               MOVE TF-DESTINATION-CBU TO LK-COUNTERPARTY-CBU(LK-IDX)
+               MOVE TF-DESTINATION-USERNAME
+                   TO LK-COUNTERPARTY-USERNAME(LK-IDX)
+           ELSE
+               MOVE "INC" TO LK-DIRECTION(LK-IDX)
+               MOVE TF-RECIPIENT-CBU TO LK-COUNTERPARTY-CBU(LK-IDX)
+               MOVE TF-RECIPIENT-USERNAME
+                   TO LK-COUNTERPARTY-USERNAME(LK-IDX)
+           END-IF
+           MOVE TF-AMOUNT TO LK-AMOUNT(LK-IDX)
+           MOVE TF-DATE TO LK-DATE(LK-IDX).
+       030-END.EXIT.
        END PROGRAM LAST-TRANSACTIONS.
