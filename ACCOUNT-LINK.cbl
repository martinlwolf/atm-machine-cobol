@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Teller/ops tool to link two existing accounts so a
+      *          customer can switch between them from ATM-MACHINE's
+      *          menu option 6 (015-SELECT-ACCOUNT/016-SWITCH-ACCOUNT).
+      *          Links are reciprocal: CBU-A is added to CBU-B's
+      *          FS-LINKED-CBU list and vice versa, so either account
+      *          can be used to log in and still see the other as a
+      *          linked sibling.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-LINK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS            PIC 9(2).
+       01  WS-INPUT-CBU-A              PIC 9(22).
+       01  WS-INPUT-CBU-B              PIC 9(22).
+       01  WS-ACCOUNT-A-REC.
+           05 WA-CBU                   PIC 9(22).
+           05 WA-LINKED-CBU-COUNT      PIC 9(01).
+           05 WA-LINKED-CBU            PIC 9(22) OCCURS 4 TIMES.
+       01  WS-ALREADY-LINKED           PIC X(01) VALUE "N".
+           88 WS-ACCOUNTS-ALREADY-LINKED VALUE "Y".
+       01  WS-LINK-IDX                 PIC 9(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "ACCOUNT-LINK - LINK TWO ACCOUNTS FOR ONE CUSTOMER"
+           DISPLAY "ENTER THE FIRST CBU"
+           ACCEPT WS-INPUT-CBU-A
+           DISPLAY "ENTER THE SECOND CBU"
+           ACCEPT WS-INPUT-CBU-B
+
+           IF WS-INPUT-CBU-A = WS-INPUT-CBU-B
+               DISPLAY "CANNOT LINK AN ACCOUNT TO ITSELF"
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS-FILE"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+      *    Read account A first and stash it off to the side, since the
+      *    single ACCOUNTS-RECORD buffer gets overwritten by the read
+      *    of account B below.
+           MOVE WS-INPUT-CBU-A TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "CBU NOT FOUND: " WS-INPUT-CBU-A
+                   CLOSE ACCOUNTS-FILE
+                   STOP RUN
+           END-READ
+           MOVE FS-CBU TO WA-CBU
+           MOVE FS-LINKED-CBU-COUNT TO WA-LINKED-CBU-COUNT
+           PERFORM VARYING WS-LINK-IDX FROM 1 BY 1 UNTIL WS-LINK-IDX > 4
+               MOVE FS-LINKED-CBU(WS-LINK-IDX)
+                   TO WA-LINKED-CBU(WS-LINK-IDX)
+               IF FS-LINKED-CBU(WS-LINK-IDX) = WS-INPUT-CBU-B
+                   SET WS-ACCOUNTS-ALREADY-LINKED TO TRUE
+               END-IF
+           END-PERFORM
+
+           MOVE WS-INPUT-CBU-B TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "CBU NOT FOUND: " WS-INPUT-CBU-B
+                   CLOSE ACCOUNTS-FILE
+                   STOP RUN
+           END-READ
+
+           IF WS-ACCOUNTS-ALREADY-LINKED
+               DISPLAY "THOSE ACCOUNTS ARE ALREADY LINKED"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           IF WA-LINKED-CBU-COUNT >= 4 OR FS-LINKED-CBU-COUNT >= 4
+               DISPLAY "ONE OF THOSE ACCOUNTS ALREADY HAS THE MAXIMUM"
+               DISPLAY "OF 4 LINKED ACCOUNTS"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+      *    Add A to B's linked list, rewrite B.
+           ADD 1 TO FS-LINKED-CBU-COUNT
+           MOVE WS-INPUT-CBU-A TO FS-LINKED-CBU(FS-LINKED-CBU-COUNT)
+           REWRITE ACCOUNTS-RECORD
+               INVALID KEY
+                   DISPLAY "SYSTEM FAILURE UPDATING " WS-INPUT-CBU-B
+                   CLOSE ACCOUNTS-FILE
+                   STOP RUN
+           END-REWRITE
+
+      *    Add B to A's linked list, rewrite A.
+           MOVE WA-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "SYSTEM FAILURE RE-READING " WS-INPUT-CBU-A
+                   CLOSE ACCOUNTS-FILE
+                   STOP RUN
+           END-READ
+           ADD 1 TO FS-LINKED-CBU-COUNT
+           MOVE WS-INPUT-CBU-B TO FS-LINKED-CBU(FS-LINKED-CBU-COUNT)
+           REWRITE ACCOUNTS-RECORD
+               INVALID KEY
+                   DISPLAY "SYSTEM FAILURE UPDATING " WS-INPUT-CBU-A
+                   CLOSE ACCOUNTS-FILE
+                   STOP RUN
+           END-REWRITE
+
+           DISPLAY "LINKED " WS-INPUT-CBU-A " AND " WS-INPUT-CBU-B
+
+           CLOSE ACCOUNTS-FILE
+           STOP RUN.
+       END PROGRAM ACCOUNT-LINK.
