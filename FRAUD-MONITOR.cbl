@@ -0,0 +1,201 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly velocity/fraud monitoring batch job. Scans
+      *          TRANS-FILE for two suspicious patterns per sending CBU
+      *          - an unusual number of transfers in one day, and a
+      *          transfer that drains an account close to zero shortly
+      *          after its PIN was changed - and writes flagged CBUs to
+      *          a review file for the fraud team.
+      *          Known limitation: the "drain after PIN change" check
+      *          compares against the account's CURRENT balance (read
+      *          from ACCOUNTS.DAT), not its balance at the moment of
+      *          that historical transfer, since TRANS-RECORD does not
+      *          carry a resulting-balance field. Close enough for a
+      *          same-night batch run; a point-in-time balance would
+      *          need TF-DATE matched back against RECEIPTS-FILE's
+      *          XFER-OUT rows instead.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUD-MONITOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACTIONS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANSF-STATUS.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+           SELECT REVIEW-FILE ASSIGN TO "FRAUD-REVIEW.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REVIEWF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+           COPY TRANSREC.
+
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       FD  REVIEW-FILE.
+       01  REVIEW-RECORD.
+           05 RV-CBU                   PIC 9(22).
+           05 RV-REASON                PIC X(24).
+           05 RV-DATE                  PIC X(08).
+           05 RV-DETAIL                PIC 9(20).
+
+       WORKING-STORAGE SECTION.
+       01  TRANSF-STATUS                PIC 9(2).
+       01  ACCOUNTSF-STATUS             PIC 9(2).
+       01  REVIEWF-STATUS               PIC 9(2).
+       01  WS-VELOCITY-LIMIT            PIC 9(3) VALUE 3.
+       01  WS-NEAR-ZERO-THRESHOLD       PIC 9(20) VALUE 100.
+       01  WS-PIN-CHANGE-WINDOW-DAYS    PIC 9(3) VALUE 3.
+       01  WS-FLAGGED-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-TRANS-DATE-NUM            PIC 9(08).
+       01  WS-PIN-CHANGE-DATE-NUM       PIC 9(08).
+       01  WS-DAYS-SINCE-PIN-CHANGE     PIC S9(08).
+
+       01  WS-CBU-DAY-TABLE.
+           05 WS-CBU-DAY-ENTRY OCCURS 500 TIMES
+               INDEXED BY IDX-CBU-DAY.
+               10 WS-CBU-DAY-CBU        PIC 9(22).
+               10 WS-CBU-DAY-DATE       PIC X(08).
+               10 WS-CBU-DAY-COUNT      PIC 9(03).
+       01  WS-CBU-DAY-ENTRIES           PIC 9(4) VALUE ZERO.
+       01  WS-FOUND-IDX                 PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-TALLY-VELOCITY THRU 020-END
+           PERFORM 030-FLAG-HIGH-VELOCITY THRU 030-END
+           PERFORM 040-FLAG-DRAIN-AFTER-PIN-CHANGE THRU 040-END
+           CLOSE ACCOUNTS-FILE
+           CLOSE REVIEW-FILE
+           DISPLAY "CBUs FLAGGED FOR REVIEW: " WS-FLAGGED-COUNT
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN INPUT TRANS-FILE
+           IF TRANSF-STATUS NOT = 00
+               DISPLAY "NO TRANSACTIONS ON FILE, NOTHING TO SCAN"
+               STOP RUN
+           END-IF
+
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS.DAT"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REVIEW-FILE
+           IF REVIEWF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN FRAUD-REVIEW.txt"
+               STOP RUN
+           END-IF.
+       010-END.EXIT.
+
+       020-TALLY-VELOCITY.
+           PERFORM UNTIL TRANSF-STATUS = 10
+               READ TRANS-FILE
+                   AT END
+                       MOVE 10 TO TRANSF-STATUS
+                   NOT AT END
+                       PERFORM 025-RECORD-VELOCITY THRU 025-END
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+       020-END.EXIT.
+
+       025-RECORD-VELOCITY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING IDX-CBU-DAY FROM 1 BY 1
+               UNTIL IDX-CBU-DAY > WS-CBU-DAY-ENTRIES
+               IF WS-CBU-DAY-CBU(IDX-CBU-DAY) = TF-RECIPIENT-CBU
+                   AND WS-CBU-DAY-DATE(IDX-CBU-DAY) = TF-DATE
+                   SET WS-FOUND-IDX TO IDX-CBU-DAY
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-IDX > 0
+               ADD 1 TO WS-CBU-DAY-COUNT(WS-FOUND-IDX)
+           ELSE
+               IF WS-CBU-DAY-ENTRIES < 500
+                   ADD 1 TO WS-CBU-DAY-ENTRIES
+                   MOVE TF-RECIPIENT-CBU
+                       TO WS-CBU-DAY-CBU(WS-CBU-DAY-ENTRIES)
+                   MOVE TF-DATE TO WS-CBU-DAY-DATE(WS-CBU-DAY-ENTRIES)
+                   MOVE 1 TO WS-CBU-DAY-COUNT(WS-CBU-DAY-ENTRIES)
+               ELSE
+                   DISPLAY "CBU/DAY TABLE FULL, SOME DAYS NOT SCANNED"
+               END-IF
+           END-IF.
+       025-END.EXIT.
+
+       030-FLAG-HIGH-VELOCITY.
+           PERFORM VARYING IDX-CBU-DAY FROM 1 BY 1
+               UNTIL IDX-CBU-DAY > WS-CBU-DAY-ENTRIES
+               IF WS-CBU-DAY-COUNT(IDX-CBU-DAY) > WS-VELOCITY-LIMIT
+                   MOVE WS-CBU-DAY-CBU(IDX-CBU-DAY) TO RV-CBU
+                   MOVE "HIGH-VELOCITY" TO RV-REASON
+                   MOVE WS-CBU-DAY-DATE(IDX-CBU-DAY) TO RV-DATE
+                   MOVE WS-CBU-DAY-COUNT(IDX-CBU-DAY) TO RV-DETAIL
+                   WRITE REVIEW-RECORD
+                   ADD 1 TO WS-FLAGGED-COUNT
+               END-IF
+           END-PERFORM.
+       030-END.EXIT.
+
+       040-FLAG-DRAIN-AFTER-PIN-CHANGE.
+           OPEN INPUT TRANS-FILE
+           IF TRANSF-STATUS NOT = 00
+               DISPLAY "TRANSACTIONS.txt IS UNAVAILABLE"
+           ELSE
+               PERFORM UNTIL TRANSF-STATUS = 10
+                   READ TRANS-FILE
+                       AT END
+                           MOVE 10 TO TRANSF-STATUS
+                       NOT AT END
+                           PERFORM 045-CHECK-ONE-TRANSFER THRU 045-END
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+           END-IF.
+       040-END.EXIT.
+
+       045-CHECK-ONE-TRANSFER.
+           MOVE TF-RECIPIENT-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF FS-BALANCE <= WS-NEAR-ZERO-THRESHOLD
+                       AND FS-LAST-PIN-CHANGE-DATE NOT = SPACES
+                       MOVE TF-DATE TO WS-TRANS-DATE-NUM
+                       MOVE FS-LAST-PIN-CHANGE-DATE
+                           TO WS-PIN-CHANGE-DATE-NUM
+                       COMPUTE WS-DAYS-SINCE-PIN-CHANGE =
+                           FUNCTION INTEGER-OF-DATE(WS-TRANS-DATE-NUM)
+                           - FUNCTION
+                               INTEGER-OF-DATE(WS-PIN-CHANGE-DATE-NUM)
+                       IF WS-DAYS-SINCE-PIN-CHANGE >= 0
+                           AND WS-DAYS-SINCE-PIN-CHANGE
+                               <= WS-PIN-CHANGE-WINDOW-DAYS
+                           MOVE TF-RECIPIENT-CBU TO RV-CBU
+                           MOVE "DRAIN-AFTER-PIN-CHANGE" TO RV-REASON
+                           MOVE TF-DATE TO RV-DATE
+                           MOVE TF-AMOUNT TO RV-DETAIL
+                           WRITE REVIEW-RECORD
+                           ADD 1 TO WS-FLAGGED-COUNT
+                       END-IF
+                   END-IF
+           END-READ.
+       045-END.EXIT.
+       END PROGRAM FRAUD-MONITOR.
