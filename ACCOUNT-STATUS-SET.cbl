@@ -0,0 +1,68 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Teller/ops tool to freeze, close, or reactivate an
+      *          account. 010-LOG-IN refuses to log in a frozen or
+      *          closed account with a clear message instead of the
+      *          binary found/not-found behavior it had before.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-STATUS-SET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS            PIC 9(2).
+       01  WS-INPUT-CBU                PIC 9(22).
+       01  WS-INPUT-STATUS             PIC X(01).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "ACCOUNT-STATUS-SET - FREEZE/CLOSE/REACTIVATE"
+           DISPLAY "ENTER THE CBU"
+           ACCEPT WS-INPUT-CBU
+           DISPLAY "ENTER NEW STATUS: A-ACTIVE, F-FROZEN, C-CLOSED"
+           ACCEPT WS-INPUT-STATUS
+
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS-FILE"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-INPUT-STATUS NOT = "A" AND WS-INPUT-STATUS NOT = "F"
+               AND WS-INPUT-STATUS NOT = "C"
+               DISPLAY "INVALID STATUS. MUST BE A, F, OR C"
+               CLOSE ACCOUNTS-FILE
+               STOP RUN
+           END-IF
+
+           MOVE WS-INPUT-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   MOVE WS-INPUT-STATUS TO FS-ACCOUNT-STATUS
+                   REWRITE ACCOUNTS-RECORD
+                       INVALID KEY
+                           DISPLAY "SYSTEM FAILURE. TRY LATER"
+                   END-REWRITE
+                   DISPLAY "ACCOUNT " FS-CBU
+                       " STATUS SET TO " FS-ACCOUNT-STATUS
+           END-READ
+
+           CLOSE ACCOUNTS-FILE
+           STOP RUN.
+       END PROGRAM ACCOUNT-STATUS-SET.
