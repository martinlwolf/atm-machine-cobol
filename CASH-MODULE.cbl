@@ -10,14 +10,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CASH-FILE ASSIGN TO "CASH-MODULE.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CASH-KEY
                FILE STATUS IS FS-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  CASH-FILE.
-       01  CASH-RECORD.
-           05 FS-CASH-DENOMINATION     PIC 9(3).
-           05 FS-CASH-QUANTITY         PIC 9(5).
+           COPY CASHREC.
 
        WORKING-STORAGE SECTION.
        01  WS-CASH-MODULE.
@@ -26,11 +26,13 @@
                10 WS-CASH-DENOMINATION     PIC 9(3).
                10 WS-CASH-QUANTITY         PIC 9(5).
            05 FS-STATUS                    PIC 9(2).
+           05 WS-LOADED-COUNT               PIC 9(2) VALUE ZERO.
 
            LINKAGE SECTION.
+       01  LK-TERMINAL-ID                  PIC X(06).
        01  LK-WITHDRAW-AMOUNT              PIC 9(6).
 
-       PROCEDURE DIVISION USING LK-WITHDRAW-AMOUNT.
+       PROCEDURE DIVISION USING LK-TERMINAL-ID LK-WITHDRAW-AMOUNT.
        MAIN-PROCEDURE.
            DISPLAY "LO QUE LLEGA EN MODULE" LK-WITHDRAW-AMOUNT
            PERFORM 010-LOAD-FILE THRU 010-END
@@ -39,32 +41,50 @@
 
 
        010-LOAD-FILE.
-           OPEN INPUT CASH-FILE
+      *    CASH-MODULE.txt may not exist yet on a brand new install.
+           OPEN I-O CASH-FILE
+           IF FS-STATUS = 35
+               OPEN OUTPUT CASH-FILE
+               CLOSE CASH-FILE
+               OPEN I-O CASH-FILE
+           END-IF
            IF FS-STATUS NOT = 00
                DISPLAY "Error reading cash-file"
                DISPLAY "FS-STATUS: " FS-STATUS
                STOP RUN
            END-IF
 
+      *    Scan only this terminal's own denomination rows.
+           MOVE LK-TERMINAL-ID TO FS-TERMINAL-ID
+           MOVE 0 TO FS-CASH-DENOMINATION
+           START CASH-FILE KEY IS NOT LESS THAN CASH-KEY
+               INVALID KEY
+                   MOVE 10 TO FS-STATUS
+           END-START
+
            SET IDX-CASH TO 1
-           PERFORM UNTIL FS-STATUS = 10
-               READ CASH-FILE
+           PERFORM UNTIL FS-STATUS = 10 OR IDX-CASH > 6
+               READ CASH-FILE NEXT RECORD
                    AT END
                        MOVE 10 TO FS-STATUS
                    NOT AT END
-                       MOVE FS-CASH-DENOMINATION TO
-                       WS-CASH-DENOMINATION(IDX-CASH)
-                       MOVE FS-CASH-QUANTITY TO
-                       WS-CASH-QUANTITY(IDX-CASH)
-                       SET IDX-CASH UP BY 1
+                       IF FS-TERMINAL-ID NOT = LK-TERMINAL-ID
+                           MOVE 10 TO FS-STATUS
+                       ELSE
+                           MOVE FS-CASH-DENOMINATION TO
+                           WS-CASH-DENOMINATION(IDX-CASH)
+                           MOVE FS-CASH-QUANTITY TO
+                           WS-CASH-QUANTITY(IDX-CASH)
+                           SET IDX-CASH UP BY 1
+                       END-IF
            END-PERFORM
-           CLOSE CASH-FILE.
+           COMPUTE WS-LOADED-COUNT = IDX-CASH - 1.
 
        010-END.EXIT.
 
        020-ALGORITHM.
-           SET IDX-CASH TO 1
-           PERFORM VARYING IDX-CASH FROM 1 BY 1 UNTIL IDX-CASH > 6
+           PERFORM VARYING IDX-CASH FROM 1 BY 1
+               UNTIL IDX-CASH > WS-LOADED-COUNT
                PERFORM UNTIL LK-WITHDRAW-AMOUNT <
                WS-CASH-DENOMINATION(IDX-CASH) OR
                WS-CASH-QUANTITY(IDX-CASH) = 0
@@ -79,17 +99,27 @@
            ELSE
                DISPLAY "Selected amount unavailable."
                            "Please try a different amount"
+               CLOSE CASH-FILE
                EXIT PROGRAM.
 
        020-END.EXIT.
 
        030-WRITE-FILE.
-           OPEN OUTPUT CASH-FILE
-           PERFORM VARYING IDX-CASH FROM 1 BY 1 UNTIL IDX-CASH > 6
+      *    Only this terminal's own rows are rewritten, so concurrent
+      *    withdrawals on other machines never collide on this file.
+           PERFORM VARYING IDX-CASH FROM 1 BY 1
+               UNTIL IDX-CASH > WS-LOADED-COUNT
+               MOVE LK-TERMINAL-ID TO FS-TERMINAL-ID
                MOVE WS-CASH-DENOMINATION(IDX-CASH) TO
                FS-CASH-DENOMINATION
-               MOVE WS-CASH-QUANTITY(IDX-CASH) TO FS-CASH-QUANTITY
-               WRITE CASH-RECORD
+               READ CASH-FILE
+                   INVALID KEY
+                       DISPLAY "ERROR LOCATING DENOMINATION ROW"
+                   NOT INVALID KEY
+                       MOVE WS-CASH-QUANTITY(IDX-CASH) TO
+                       FS-CASH-QUANTITY
+                       REWRITE CASH-RECORD
+               END-READ
            END-PERFORM
            CLOSE CASH-FILE.
            EXIT PROGRAM.
