@@ -17,28 +17,83 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS FS-CBU
                FILE STATUS IS ACCOUNTSF-STATUS.
+           SELECT SERVICES-FILE ASSIGN TO "SERVICES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SV-CODE
+               FILE STATUS IS SERVICESF-STATUS.
+           SELECT PAYMENTS-FILE ASSIGN TO "PAYMENTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PAYMENTSF-STATUS.
+           SELECT RECEIPTS-FILE ASSIGN TO "RECEIPTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPTSF-STATUS.
+      *    Assigned to a per-terminal filename (built in MAIN-PROCEDURE
+      *    from WS-TERMINAL-ID) so concurrently-running terminals never
+      *    share - and race on - the same checkpoint record, the same
+      *    per-terminal keying CASH-MODULE uses.
+           SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPTF-STATUS.
+           SELECT HOLDS-FILE ASSIGN TO "HOLDS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HOLDSF-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TRANS-FILE.
-       01  TRANS-RECORD.
-           05 TF-RECIPIENT-CBU         PIC 9(22).
-           05 TF-DESTINATION-USERNAME  PIC A(35).
-           05 TF-DESTINATION-CBU       PIC 9(22).
-           05 TF-AMOUNT                PIC 9(20).
-           05 TF-DATE                  PIC X(8).
+           COPY TRANSREC.
 
        FD  ACCOUNTS-FILE.
-       01  ACCOUNTS-RECORD.
-           05 FS-CBU                    PIC 9(22).
-           05 FS-USERNAME               PIC A(35).
-           05 FS-BALANCE                PIC 9(20).
-           05 FS-PIN                    PIC 9(04).
+           COPY ACCTREC.
+
+       FD  SERVICES-FILE.
+           COPY SERVICESREC.
+
+       FD  PAYMENTS-FILE.
+       01  PAYMENT-RECORD.
+           05 PF-CBU                   PIC 9(22).
+           05 PF-SERVICE-CODE          PIC 9(06).
+           05 PF-SERVICE-NAME          PIC A(35).
+           05 PF-AMOUNT                PIC 9(20).
+           05 PF-DATE                  PIC X(8).
+
+       FD  RECEIPTS-FILE.
+           COPY RECEIPTREC.
+
+      *    Write-ahead checkpoint for 130-TRANSFER-LOG: the final balances
+      *    are durably recorded here before either account is touched, so
+      *    a crash mid-transfer can be redone on the next startup instead
+      *    of leaving one side updated and the other stale.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CK-DESTINATION-CBU       PIC 9(22).
+           05 CK-DESTINATION-BALANCE   PIC 9(20).
+           05 CK-RECIPIENT-CBU         PIC 9(22).
+           05 CK-RECIPIENT-BALANCE     PIC 9(20).
+           05 CK-AMOUNT                PIC 9(22).
+           05 CK-DATE                  PIC X(8).
+      *    Before-images: the balance each account had at the moment
+      *    the checkpoint was written. Recovery only applies the target
+      *    balance if the account's current balance still matches its
+      *    before-image, so an interim deposit/withdrawal/transfer made
+      *    by another session on that account between the crash and the
+      *    next startup is never clobbered back to a stale value.
+           05 CK-DESTINATION-BEFORE-BALANCE PIC 9(20).
+           05 CK-RECIPIENT-BEFORE-BALANCE   PIC 9(20).
+
+       FD  HOLDS-FILE.
+           COPY HOLDREC.
 
        WORKING-STORAGE SECTION.
 
        01  FS-STATUS.
            05 TRANSF-STATUS                PIC 9(2).
            05 ACCOUNTSF-STATUS             PIC 9(2).
+           05 SERVICESF-STATUS             PIC 9(2).
+           05 PAYMENTSF-STATUS             PIC 9(2).
+           05 RECEIPTSF-STATUS             PIC 9(2).
+           05 CHECKPTF-STATUS              PIC 9(2).
+           05 HOLDSF-STATUS                PIC 9(2).
 
        01  WS-AREAS.
            05 WS-INPUTS.
@@ -49,10 +104,14 @@
            05 WS-FLAG-LOGIN                PIC A(01) VALUE "N".
                88 WS-LOGGED                VALUE "Y".
                88 WS-NOT-LOGGED            VALUE "N".
-           05 WS-PIN-SECURITY-COUNT        PIC 9(01) VALUE 1.
            05 WS-USER-POINTERS.
                10 WS-USER-POINTER          PIC 9(01) VALUE ZERO.
                10 WS-TRANSFER-POINTER      PIC 9(01) VALUE ZERO.
+           05 WS-LOGIN-CBU                 PIC 9(22).
+           05 WS-LINKED-ACCOUNTS.
+               10 WS-LINKED-COUNT          PIC 9(01).
+               10 WS-LINKED-CBU-LIST OCCURS 4 TIMES
+                   INDEXED BY WS-LINKED-IDX        PIC 9(22).
            05 WS-WITHDRAW-OPTION           PIC 9(01) VALUE ZERO.
            05 WS-TRANSACTION-OPTION        PIC 9(01) VALUE ZERO.
            05 WS-AMOUNTS.
@@ -60,15 +119,46 @@
                10 WS-WITHDRAW-AMOUNT       PIC 9(6) VALUE ZERO.
                10 WS-CASH-MODULE-AMOUNT    PIC 9(6) VALUE ZERO.
                10 WS-DEPOSIT-AMOUNT        PIC 9(22) VALUE ZERO.
+               10 WS-PAYMENT-AMOUNT        PIC 9(22) VALUE ZERO.
+           05 WS-INPUT-SERVICE-CODE        PIC 9(06).
            05 WS-PIN-MODIFIER              PIC 9(04).
+           05 WS-INPUT-PIN-HASH            PIC 9(10).
+           05 WS-PIN-MODIFIER-HASH         PIC 9(10).
            05 WS-BALANCE-DISPLAY           PIC $ZZZZZZZZZZZZZZZZZZ.99.
+           05 WS-CURRENT-DATETIME          PIC X(21).
+           05 WS-RECEIPT-TRANS-TYPE        PIC X(10).
+           05 WS-RECEIPT-AMOUNT            PIC 9(20).
+           05 WS-RECEIPT-TERMINAL-ID       PIC X(06).
+           05 WS-TERMINAL-ID               PIC X(06) VALUE "ATM001".
+           05 WS-HOLD-THRESHOLD            PIC 9(22) VALUE 10000.
+           05 WS-HOLD-DAYS                 PIC 9(02) VALUE 2.
+           05 WS-TODAY-NUM                 PIC 9(08).
+           05 WS-RELEASE-DATE-NUM          PIC 9(08).
+           05 WS-DAILY-WITHDRAW-LIMIT      PIC 9(22) VALUE 100000.
+           05 WS-CHECKPOINT-FILENAME       PIC X(40).
+           05 WS-RECOVERY-DEST-USERNAME    PIC A(35).
+           05 WS-RECOVERY-RECIP-USERNAME   PIC A(35).
+           05 WS-RECOVERY-TRANS-FOUND      PIC X(01) VALUE "N".
+               88 WS-RECOVERY-TRANS-IS-FOUND   VALUE "Y".
+           05 WS-DEST-LEG-SAFE-FLAG        PIC X(01) VALUE "N".
+               88 WS-DEST-LEG-IS-SAFE          VALUE "Y".
+               88 WS-DEST-LEG-NOT-SAFE         VALUE "N".
+           05 WS-RECIP-LEG-SAFE-FLAG       PIC X(01) VALUE "N".
+               88 WS-RECIP-LEG-IS-SAFE         VALUE "Y".
+               88 WS-RECIP-LEG-NOT-SAFE        VALUE "N".
+           05 WS-DEST-REWRITE-FLAG         PIC X(01) VALUE "N".
+               88 WS-DEST-REWRITE-OK           VALUE "Y".
+               88 WS-DEST-REWRITE-FAILED       VALUE "N".
+           05 WS-RECIP-REWRITE-FLAG        PIC X(01) VALUE "N".
+               88 WS-RECIP-REWRITE-OK          VALUE "Y".
+               88 WS-RECIP-REWRITE-FAILED      VALUE "N".
 
        01  WS-TRANSACTIONS.
            05 WS-TRANS OCCURS 5 TIMES
                INDEXED BY IDX-TRANS.
-               10 WS-RECIPIENT-CBU         PIC 9(22).
-               10 WS-DESTINATION-USERNAME  PIC A(35).
-               10 WS-DESTINATION-CBU       PIC 9(22).
+               10 WS-DIRECTION             PIC X(3).
+               10 WS-COUNTERPARTY-CBU      PIC 9(22).
+               10 WS-COUNTERPARTY-USERNAME PIC A(35).
                10 WS-AMOUNT                PIC 9(20).
                10 WS-DATE                  PIC X(8).
 
@@ -76,6 +166,7 @@
            05 WS-TEMP-RECIPIENT-CBU        PIC 9(22).
            05 WS-TEMP-RECIPIENT-USERNAME   PIC A(35).
            05 WS-TEMP-RECIPIENT-BALANCE    PIC 9(20).
+           05 WS-TEMP-RECIPIENT-MIN-BALANCE PIC 9(20).
            05 WS-TEMP-DESTINATION-CBU      PIC 9(22).
            05 WS-TEMP-DESTINATION-USERNAME PIC A(35).
            05 WS-TEMP-DESTINATION-BALANCE  PIC 9(20).
@@ -84,12 +175,194 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "ATM MACHINE"
+           STRING "TRANSFER-CHECKPOINT-" WS-TERMINAL-ID ".txt"
+               DELIMITED BY SIZE INTO WS-CHECKPOINT-FILENAME
+           PERFORM 005-RECOVER-CHECKPOINT THRU 005-END
            DISPLAY "ENTER YOUR CBU"
            ACCEPT WS-INPUT-CBU.
            PERFORM 010-LOG-IN THRU 010-END
            PERFORM 020-MENU THRU 020-END
            STOP RUN.
 
+       005-RECOVER-CHECKPOINT.
+      *    Startup recovery: if a transfer checkpoint was left behind by a
+      *    prior run that never finished, redo the balance updates it
+      *    recorded. Reapplying is safe even if the prior run actually
+      *    completed, since it just rewrites the same final balances.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPTF-STATUS = 00
+               READ CHECKPOINT-FILE
+                   AT END
+                       CLOSE CHECKPOINT-FILE
+                   NOT AT END
+                       DISPLAY "RECOVERING AN INTERRUPTED TRANSFER"
+                       CLOSE CHECKPOINT-FILE
+                       PERFORM 006-APPLY-CHECKPOINT THRU 006-END
+                       PERFORM 007-CLEAR-CHECKPOINT THRU 007-END
+                       DISPLAY "RECOVERY COMPLETE"
+               END-READ
+           END-IF.
+       005-END.EXIT.
+
+       006-APPLY-CHECKPOINT.
+      *    Each leg's recovered RF-RESULTING-BALANCE, as posted to the
+      *    receipts file, is only as good as knowing the balance really
+      *    reached CK-*-BALANCE, so
+      *    WS-DEST-LEG-SAFE/WS-RECIP-LEG-SAFE track, per leg, whether
+      *    that is true: either this pass just applied it, or it was
+      *    already sitting at the target (a prior pass, or the original
+      *    run, applied it before crashing elsewhere). If the balance is
+      *    neither the before-image nor the target, some unrelated
+      *    activity touched the account and the leg is NOT safe - its
+      *    audit trail must not be recovered from stale checkpoint data.
+           SET WS-DEST-LEG-NOT-SAFE TO TRUE
+           SET WS-RECIP-LEG-NOT-SAFE TO TRUE
+
+           OPEN I-O ACCOUNTS-FILE
+           MOVE CK-DESTINATION-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               NOT INVALID KEY
+                   MOVE FS-USERNAME TO WS-RECOVERY-DEST-USERNAME
+                   IF FS-BALANCE = CK-DESTINATION-BEFORE-BALANCE
+                       MOVE CK-DESTINATION-BALANCE TO FS-BALANCE
+                       REWRITE ACCOUNTS-RECORD
+                       SET WS-DEST-LEG-IS-SAFE TO TRUE
+                   ELSE
+                       IF FS-BALANCE = CK-DESTINATION-BALANCE
+                           DISPLAY "DESTINATION ALREADY UPDATED, "
+                               "SKIPPING: " CK-DESTINATION-CBU
+                           SET WS-DEST-LEG-IS-SAFE TO TRUE
+                       ELSE
+                           DISPLAY "DESTINATION BALANCE CHANGED BY "
+                               "OTHER ACTIVITY, AUDIT ENTRY NOT "
+                               "RECOVERED: " CK-DESTINATION-CBU
+                       END-IF
+                   END-IF
+           END-READ
+           MOVE CK-RECIPIENT-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               NOT INVALID KEY
+                   MOVE FS-USERNAME TO WS-RECOVERY-RECIP-USERNAME
+                   IF FS-BALANCE = CK-RECIPIENT-BEFORE-BALANCE
+                       MOVE CK-RECIPIENT-BALANCE TO FS-BALANCE
+                       REWRITE ACCOUNTS-RECORD
+                       SET WS-RECIP-LEG-IS-SAFE TO TRUE
+                   ELSE
+                       IF FS-BALANCE = CK-RECIPIENT-BALANCE
+                           DISPLAY "RECIPIENT ALREADY UPDATED, "
+                               "SKIPPING: " CK-RECIPIENT-CBU
+                           SET WS-RECIP-LEG-IS-SAFE TO TRUE
+                       ELSE
+                           DISPLAY "RECIPIENT BALANCE CHANGED BY "
+                               "OTHER ACTIVITY, AUDIT ENTRY NOT "
+                               "RECOVERED: " CK-RECIPIENT-CBU
+                       END-IF
+                   END-IF
+           END-READ
+           CLOSE ACCOUNTS-FILE
+
+           PERFORM 008-RECOVER-TRANS-LOG THRU 008-END.
+       006-END.EXIT.
+
+       007-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+       007-END.EXIT.
+
+      *    The crash window covered by the checkpoint also spans the
+      *    TRANS-FILE/RECEIPTS-FILE writes 130-TRANSFER-LOG does after
+      *    the balance REWRITEs, so recovery re-derives and re-writes
+      *    that audit trail too - guarded by a scan for an existing
+      *    matching TRANS-RECORD, so a crash that happened AFTER the log
+      *    write (but before the checkpoint was cleared) does not
+      *    duplicate it.
+       008-RECOVER-TRANS-LOG.
+           SET WS-RECOVERY-TRANS-FOUND TO "N"
+           OPEN INPUT TRANS-FILE
+           IF TRANSF-STATUS = 00
+               PERFORM UNTIL TRANSF-STATUS = 10
+                   OR WS-RECOVERY-TRANS-IS-FOUND
+                   READ TRANS-FILE
+                       AT END
+                           MOVE 10 TO TRANSF-STATUS
+                       NOT AT END
+                           IF TF-RECIPIENT-CBU = CK-RECIPIENT-CBU
+                               AND TF-DESTINATION-CBU
+                                   = CK-DESTINATION-CBU
+                               AND TF-AMOUNT = CK-AMOUNT
+                               AND TF-DATE = CK-DATE
+                               SET WS-RECOVERY-TRANS-IS-FOUND TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+           END-IF
+
+           IF WS-RECOVERY-TRANS-IS-FOUND
+               DISPLAY "TRANSFER LOG ENTRY ALREADY PRESENT, SKIPPING"
+           ELSE
+               OPEN EXTEND TRANS-FILE
+               IF TRANSF-STATUS NOT = 00
+                   DISPLAY "UNABLE TO RECOVER TRANSFER LOG ENTRY"
+               ELSE
+                   MOVE CK-RECIPIENT-CBU TO TF-RECIPIENT-CBU
+                   MOVE WS-RECOVERY-RECIP-USERNAME
+                       TO TF-RECIPIENT-USERNAME
+                   MOVE CK-DESTINATION-CBU TO TF-DESTINATION-CBU
+                   MOVE WS-RECOVERY-DEST-USERNAME
+                       TO TF-DESTINATION-USERNAME
+                   MOVE CK-AMOUNT TO TF-AMOUNT
+                   MOVE CK-DATE TO TF-DATE
+                   WRITE TRANS-RECORD
+                   CLOSE TRANS-FILE
+                   PERFORM 009-RECOVER-RECEIPTS THRU 009-END
+               END-IF
+           END-IF.
+       008-END.EXIT.
+
+      *    Only write a leg's receipt when WS-*-LEG-SAFE-FLAG confirms
+      *    CK-*-BALANCE is really what that account's balance is now -
+      *    otherwise RF-RESULTING-BALANCE would be a fabricated number
+      *    that never existed on the account.
+       009-RECOVER-RECEIPTS.
+           OPEN EXTEND RECEIPTS-FILE
+           IF RECEIPTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO RECOVER RECEIPT ROWS"
+           ELSE
+               IF WS-DEST-LEG-IS-SAFE
+                   MOVE CK-DESTINATION-CBU TO RF-CBU
+                   MOVE "XFER-IN" TO RF-TRANS-TYPE
+                   MOVE CK-AMOUNT TO RF-AMOUNT
+                   MOVE CK-DESTINATION-BALANCE TO RF-RESULTING-BALANCE
+                   MOVE CK-DATE TO RF-DATE
+                   MOVE "00000000" TO RF-TIME
+                   MOVE SPACES TO RF-TERMINAL-ID
+                   WRITE RECEIPT-RECORD
+               ELSE
+                   DISPLAY "DESTINATION RECEIPT NOT RECOVERED, "
+                       "BALANCE NO LONGER RECONCILES: "
+                       CK-DESTINATION-CBU
+               END-IF
+
+               IF WS-RECIP-LEG-IS-SAFE
+                   MOVE CK-RECIPIENT-CBU TO RF-CBU
+                   MOVE "XFER-OUT" TO RF-TRANS-TYPE
+                   MOVE CK-AMOUNT TO RF-AMOUNT
+                   MOVE CK-RECIPIENT-BALANCE TO RF-RESULTING-BALANCE
+                   MOVE CK-DATE TO RF-DATE
+                   MOVE "00000000" TO RF-TIME
+                   MOVE SPACES TO RF-TERMINAL-ID
+                   WRITE RECEIPT-RECORD
+               ELSE
+                   DISPLAY "RECIPIENT RECEIPT NOT RECOVERED, "
+                       "BALANCE NO LONGER RECONCILES: "
+                       CK-RECIPIENT-CBU
+               END-IF
+
+               CLOSE RECEIPTS-FILE
+           END-IF.
+       009-END.EXIT.
+
        010-LOG-IN.
            OPEN I-O ACCOUNTS-FILE
 
@@ -100,23 +373,133 @@
                    CLOSE ACCOUNTS-FILE
                    STOP RUN
                NOT INVALID KEY
-                   PERFORM 140-CHECK-PIN THRU 140-END UNTIL WS-LOGGED.
+                   IF FS-ACCOUNT-IS-LOCKED
+                       DISPLAY "ACCOUNT LOCKED. CONTACT YOUR BRANCH"
+                       CLOSE ACCOUNTS-FILE
+                       STOP RUN
+                   END-IF
+                   IF FS-ACCOUNT-CLOSED
+                       DISPLAY "THIS ACCOUNT IS CLOSED. CONTACT YOUR"
+                       DISPLAY "BRANCH IF YOU BELIEVE THIS IS AN ERROR"
+                       CLOSE ACCOUNTS-FILE
+                       STOP RUN
+                   END-IF
+                   IF FS-ACCOUNT-FROZEN
+                       DISPLAY "THIS ACCOUNT IS FROZEN. PLEASE CONTACT"
+                       DISPLAY "SUPPORT TO RESOLVE THIS BEFORE"
+                       DISPLAY "TRANSACTING AGAIN"
+                       CLOSE ACCOUNTS-FILE
+                       STOP RUN
+                   END-IF
+                   PERFORM 140-CHECK-PIN THRU 140-END UNTIL WS-LOGGED
+                   PERFORM 015-SELECT-ACCOUNT THRU 015-END.
        010-END.EXIT.
 
+       015-SELECT-ACCOUNT.
+      *    Remember the login (primary) account and its linked CBUs
+      *    once, right after login, before any account-switch overwrites
+      *    the record buffer - 016-SWITCH-ACCOUNT reuses this cached
+      *    state on every later call instead of re-deriving it from
+      *    whichever account happens to be active at the time.
+           MOVE FS-CBU TO WS-LOGIN-CBU
+           MOVE FS-LINKED-CBU-COUNT TO WS-LINKED-COUNT
+           PERFORM VARYING WS-LINKED-IDX FROM 1 BY 1
+               UNTIL WS-LINKED-IDX > 4
+               MOVE FS-LINKED-CBU(WS-LINKED-IDX)
+                   TO WS-LINKED-CBU-LIST(WS-LINKED-IDX)
+           END-PERFORM
+
+           PERFORM 016-SWITCH-ACCOUNT THRU 016-END.
+       015-END.EXIT.
+
+       016-SWITCH-ACCOUNT.
+      *    Uses the WS-LOGIN-CBU/WS-LINKED-COUNT/WS-LINKED-CBU-LIST
+      *    cached once by 015-SELECT-ACCOUNT at login - never recomputed
+      *    from the currently active account, so switching back and
+      *    forth between linked accounts always offers the full list.
+           IF WS-LINKED-COUNT = 0
+               DISPLAY "Single account on this login"
+           ELSE
+               DISPLAY "SELECT AN ACCOUNT"
+               DISPLAY "0." WS-LOGIN-CBU " (primary)"
+               PERFORM VARYING WS-LINKED-IDX FROM 1 BY 1
+                   UNTIL WS-LINKED-IDX > WS-LINKED-COUNT
+                   DISPLAY WS-LINKED-IDX "."
+                       WS-LINKED-CBU-LIST(WS-LINKED-IDX)
+               END-PERFORM
+               ACCEPT WS-USER-POINTER
+               IF WS-USER-POINTER > 0
+                   AND WS-USER-POINTER NOT > WS-LINKED-COUNT
+                   MOVE WS-LINKED-CBU-LIST(WS-USER-POINTER) TO FS-CBU
+                   READ ACCOUNTS-FILE
+                       INVALID KEY
+                           DISPLAY "LINKED ACCOUNT NOT FOUND"
+                           MOVE WS-LOGIN-CBU TO FS-CBU
+                           READ ACCOUNTS-FILE
+                       NOT INVALID KEY
+      *                    Same status checks 010-LOG-IN runs at login -
+      *                    a linked account can be frozen/closed/locked
+      *                    independently of the primary, and that status
+      *                    check must hold on every account, not just
+      *                    the one used to log in.
+                           PERFORM 017-CHECK-SWITCH-STATUS THRU 017-END
+                   END-READ
+               ELSE
+                   MOVE WS-LOGIN-CBU TO FS-CBU
+                   READ ACCOUNTS-FILE
+               END-IF
+               DISPLAY "ACTIVE ACCOUNT: " FS-CBU
+           END-IF.
+       016-END.EXIT.
+
+       017-CHECK-SWITCH-STATUS.
+           IF FS-ACCOUNT-IS-LOCKED
+               DISPLAY "THAT ACCOUNT IS LOCKED. RETURNING TO PRIMARY"
+               MOVE WS-LOGIN-CBU TO FS-CBU
+               READ ACCOUNTS-FILE
+           END-IF
+           IF FS-ACCOUNT-CLOSED
+               DISPLAY "THAT ACCOUNT IS CLOSED. RETURNING TO PRIMARY"
+               MOVE WS-LOGIN-CBU TO FS-CBU
+               READ ACCOUNTS-FILE
+           END-IF
+           IF FS-ACCOUNT-FROZEN
+               DISPLAY "THAT ACCOUNT IS FROZEN. RETURNING TO PRIMARY"
+               MOVE WS-LOGIN-CBU TO FS-CBU
+               READ ACCOUNTS-FILE
+           END-IF.
+       017-END.EXIT.
+
 
        140-CHECK-PIN.
 
-           IF WS-PIN-SECURITY-COUNT LESS OR EQUAL 3
+           IF FS-FAILED-PIN-COUNT LESS THAN 3
                DISPLAY "ENTER YOUR 4-DIGIT PIN"
                ACCEPT WS-INPUT-PIN
-               IF WS-INPUT-PIN NOT EQUAL FS-PIN
-                   DISPLAY "Invalid PIN"
-                   ADD 1 TO WS-PIN-SECURITY-COUNT
+               CALL 'PIN-HASH' USING WS-INPUT-PIN WS-INPUT-PIN-HASH
+               IF WS-INPUT-PIN-HASH NOT EQUAL FS-PIN-HASH
+                   ADD 1 TO FS-FAILED-PIN-COUNT
+                   IF FS-FAILED-PIN-COUNT GREATER OR EQUAL 3
+                       SET FS-ACCOUNT-IS-LOCKED TO TRUE
+                       REWRITE ACCOUNTS-RECORD
+                       DISPLAY "MAX ATTEMPTS REACHED. ACCOUNT LOCKED"
+                       CLOSE ACCOUNTS-FILE
+                       STOP RUN
+                   ELSE
+                       DISPLAY "Invalid PIN"
+                       REWRITE ACCOUNTS-RECORD
+                   END-IF
                ELSE
+                   MOVE 0 TO FS-FAILED-PIN-COUNT
+                   REWRITE ACCOUNTS-RECORD
                    DISPLAY "Welcome: " FS-USERNAME
                    SET WS-LOGGED TO TRUE
+               END-IF
            ELSE
-               DISPLAY "MAX ATTEMPTS REACHED"
+               SET FS-ACCOUNT-IS-LOCKED TO TRUE
+               REWRITE ACCOUNTS-RECORD
+               DISPLAY "MAX ATTEMPTS REACHED. ACCOUNT LOCKED"
+               CLOSE ACCOUNTS-FILE
                STOP RUN
            END-IF.
        140-END.EXIT.
@@ -129,7 +512,8 @@
            DISPLAY "3.DEPOSIT FUNDS"
            DISPLAY "4.MODIFY PIN"
            DISPLAY "5.TRANSACTIONS"
-           DISPLAY "6.EXIT"
+           DISPLAY "6.SWITCH ACCOUNT"
+           DISPLAY "7.EXIT"
            ACCEPT WS-INPUT-MENU
 
            EVALUATE WS-INPUT-MENU
@@ -144,6 +528,9 @@
                WHEN 5
                    PERFORM 070-TRANSACTIONS THRU 070-END
                WHEN 6
+                   PERFORM 016-SWITCH-ACCOUNT THRU 016-END
+                   PERFORM 020-MENU THRU 020-END
+               WHEN 7
                    PERFORM 080-ATM-EXIT THRU 080-END
                WHEN OTHER
                    DISPLAY "INCORRECT OPTION"
@@ -153,6 +540,10 @@
        030-DISPLAY-BALANCE.
            MOVE FS-BALANCE TO WS-BALANCE-DISPLAY
            DISPLAY "Current balance is: " WS-BALANCE-DISPLAY
+           IF FS-PENDING-BALANCE > 0
+               MOVE FS-PENDING-BALANCE TO WS-BALANCE-DISPLAY
+               DISPLAY "Pending (on hold) balance: " WS-BALANCE-DISPLAY
+           END-IF
            PERFORM 020-MENU THRU 020-END.
        030-END.EXIT.
 
@@ -203,12 +594,21 @@
            DISPLAY "The amount must be less than $50,000."
            ACCEPT WS-DEPOSIT-AMOUNT
            IF WS-DEPOSIT-AMOUNT LESS OR EQUAL 50000
-               ADD WS-DEPOSIT-AMOUNT TO FS-BALANCE
+               IF WS-DEPOSIT-AMOUNT > WS-HOLD-THRESHOLD
+                   PERFORM 051-HOLD-DEPOSIT THRU 051-END
+               ELSE
+                   ADD WS-DEPOSIT-AMOUNT TO FS-BALANCE
 
-               REWRITE ACCOUNTS-RECORD
-               INVALID KEY
-                   DISPLAY "System failure. Please try later"
-               END-REWRITE
+                   REWRITE ACCOUNTS-RECORD
+                   INVALID KEY
+                       DISPLAY "System failure. Please try later"
+                   END-REWRITE
+
+                   MOVE "DEPOSIT" TO WS-RECEIPT-TRANS-TYPE
+                   MOVE WS-DEPOSIT-AMOUNT TO WS-RECEIPT-AMOUNT
+                   MOVE SPACES TO WS-RECEIPT-TERMINAL-ID
+                   PERFORM 170-WRITE-RECEIPT THRU 170-END
+               END-IF
 
                PERFORM 030-DISPLAY-BALANCE THRU 030-END
                PERFORM 020-MENU THRU 020-END
@@ -218,18 +618,65 @@
            END-IF.
        050-END.EXIT.
 
+      *    Large cash deposits are flagged for review: the amount is
+      *    added to FS-PENDING-BALANCE (not yet spendable) instead of
+      *    FS-BALANCE, and a HOLD-RECORD is written so the HOLD-RELEASE
+      *    batch job can move it into the real balance once it matures.
+       051-HOLD-DEPOSIT.
+           ADD WS-DEPOSIT-AMOUNT TO FS-PENDING-BALANCE
+
+           REWRITE ACCOUNTS-RECORD
+           INVALID KEY
+               DISPLAY "System failure. Please try later"
+           END-REWRITE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY-NUM
+           COMPUTE WS-RELEASE-DATE-NUM =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUM) + WS-HOLD-DAYS
+
+           OPEN EXTEND HOLDS-FILE
+           IF HOLDSF-STATUS NOT = 00
+               DISPLAY "HOLDS LOG IS UNAVAILABLE"
+               DISPLAY "FS-STATUS: " HOLDSF-STATUS
+               STOP RUN
+           END-IF
+           MOVE FS-CBU TO HF-CBU
+           MOVE WS-DEPOSIT-AMOUNT TO HF-AMOUNT
+           MOVE WS-CURRENT-DATETIME(1:8) TO HF-DEPOSIT-DATE
+           MOVE FUNCTION DATE-OF-INTEGER(WS-RELEASE-DATE-NUM)
+               TO HF-RELEASE-DATE
+           SET HF-IS-PENDING TO TRUE
+           WRITE HOLD-RECORD
+           CLOSE HOLDS-FILE
+
+           MOVE "HOLD" TO WS-RECEIPT-TRANS-TYPE
+           MOVE WS-DEPOSIT-AMOUNT TO WS-RECEIPT-AMOUNT
+           MOVE SPACES TO WS-RECEIPT-TERMINAL-ID
+           PERFORM 170-WRITE-RECEIPT THRU 170-END
+
+           DISPLAY "This deposit is over the instant-credit threshold."
+           DISPLAY "It will be placed on hold and released to your"
+           DISPLAY "available balance on " HF-RELEASE-DATE.
+       051-END.EXIT.
+
        060-MODIFY-PIN.
            DISPLAY "You are modifying your PIN"
            DISPLAY "Enter your current PIN"
            ACCEPT WS-PIN-MODIFIER
+           CALL 'PIN-HASH' USING WS-PIN-MODIFIER WS-PIN-MODIFIER-HASH
 
-           IF WS-PIN-MODIFIER EQUALS FS-PIN
+           IF WS-PIN-MODIFIER-HASH EQUAL TO FS-PIN-HASH
                DISPLAY "Enter the new PIN"
                ACCEPT WS-PIN-MODIFIER
                DISPLAY "Enter the new PIN again"
                ACCEPT WS-INPUT-PIN
-               IF WS-INPUT-PIN EQUALS WS-PIN-MODIFIER
-                   MOVE WS-INPUT-PIN TO FS-PIN
+               IF WS-INPUT-PIN EQUAL TO WS-PIN-MODIFIER
+                   CALL 'PIN-HASH' USING WS-INPUT-PIN WS-INPUT-PIN-HASH
+                   MOVE WS-INPUT-PIN-HASH TO FS-PIN-HASH
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+                   MOVE WS-CURRENT-DATETIME(1:8)
+                       TO FS-LAST-PIN-CHANGE-DATE
 
                    REWRITE ACCOUNTS-RECORD
                    INVALID KEY
@@ -252,7 +699,8 @@
            DISPLAY "Select an option"
            DISPLAY "1. Make a transfer (CBU)"
            DISPLAY "2. View last five transactions"
-           DISPLAY "3. Go back"
+           DISPLAY "3. Pay a service/biller"
+           DISPLAY "4. Go back"
            ACCEPT WS-TRANSACTION-OPTION
 
            EVALUATE WS-TRANSACTION-OPTION
@@ -263,6 +711,9 @@
                    PERFORM 110-LAST-TRANSACTIONS THRU 110-END
                    PERFORM 020-MENU THRU 020-END
                WHEN 3
+                   PERFORM 150-PAY-SERVICE THRU 150-END
+                   PERFORM 020-MENU THRU 020-END
+               WHEN 4
                    PERFORM 020-MENU THRU 020-END
                WHEN OTHER
                    DISPLAY "Select a valid option".
@@ -276,11 +727,18 @@
        080-END.EXIT.
 
        090-WITHDRAW.
-      *    Ensure the user's balance is enough for the requested withdrawal.
-           IF WS-WITHDRAW-AMOUNT <= FS-BALANCE
+      *    Ensure the withdrawal won't take the balance below the
+      *    account's configured minimum-balance/overdraft floor, and
+      *    won't push today's cumulative withdrawals past the daily
+      *    ceiling (FS-DAILY-WITHDRAWN-TOTAL is zeroed nightly by
+      *    DAILY-LIMIT-RESET).
+           IF FS-BALANCE - WS-WITHDRAW-AMOUNT >= FS-MIN-BALANCE
+               AND FS-DAILY-WITHDRAWN-TOTAL + WS-WITHDRAW-AMOUNT
+                   <= WS-DAILY-WITHDRAW-LIMIT
       *    Cash module checks if the atm has enough cash
                MOVE WS-WITHDRAW-AMOUNT TO WS-CASH-MODULE-AMOUNT
                CALL 'CASH-MODULE' USING
+               BY REFERENCE WS-TERMINAL-ID
                BY REFERENCE WS-CASH-MODULE-AMOUNT
                IF WS-CASH-MODULE-AMOUNT > 0
                PERFORM 040-WITHDRAWAL-MENU THRU 040-END
@@ -288,17 +746,24 @@
 
                COMPUTE FS-BALANCE =
                FS-BALANCE - WS-WITHDRAW-AMOUNT
+               ADD WS-WITHDRAW-AMOUNT TO FS-DAILY-WITHDRAWN-TOTAL
 
                REWRITE ACCOUNTS-RECORD
                INVALID KEY
                    DISPLAY "System failure. Please try later"
                END-REWRITE
 
+               MOVE "WITHDRAWAL" TO WS-RECEIPT-TRANS-TYPE
+               MOVE WS-WITHDRAW-AMOUNT TO WS-RECEIPT-AMOUNT
+               MOVE WS-TERMINAL-ID TO WS-RECEIPT-TERMINAL-ID
+               PERFORM 170-WRITE-RECEIPT THRU 170-END
+
                MOVE FS-BALANCE TO WS-BALANCE-DISPLAY
                DISPLAY "The new balance is:" WS-BALANCE-DISPLAY
                PERFORM 020-MENU THRU 020-END
            ELSE
-               DISPLAY "Not enough money. Select another amount"
+               DISPLAY "Not enough money, or the daily withdrawal"
+               DISPLAY "limit has been reached. Select another amount"
                PERFORM 040-WITHDRAWAL-MENU THRU 040-END.
        090-END.EXIT.
 
@@ -309,11 +774,12 @@
            IF WS-INPUT-TRANSFER-TO-CBU = FS-CBU
                DISPLAY "You cannot transfer to your own account"
                PERFORM 070-TRANSACTIONS THRU 070-END
-           END-IF
+           ELSE
       *    Temporary saving recipient data to transfer
            MOVE FS-CBU TO WS-TEMP-RECIPIENT-CBU
            MOVE FS-USERNAME TO WS-TEMP-RECIPIENT-USERNAME
            MOVE FS-BALANCE TO WS-TEMP-RECIPIENT-BALANCE
+           MOVE FS-MIN-BALANCE TO WS-TEMP-RECIPIENT-MIN-BALANCE
 
            MOVE WS-INPUT-TRANSFER-TO-CBU TO FS-CBU
            READ ACCOUNTS-FILE
@@ -325,11 +791,21 @@
                    PERFORM 070-TRANSACTIONS THRU 070-END
 
                NOT INVALID KEY
+                   IF FS-ACCOUNT-IS-LOCKED OR FS-ACCOUNT-FROZEN
+                       OR FS-ACCOUNT-CLOSED
+                       DISPLAY "THAT ACCOUNT CANNOT RECEIVE TRANSFERS"
+                       MOVE WS-INPUT-CBU TO FS-CBU
+                       READ ACCOUNTS-FILE
+                       PERFORM 070-TRANSACTIONS THRU 070-END
+                   ELSE
       *    Temporary saving destination data to transfer
-                   MOVE FS-CBU TO WS-TEMP-DESTINATION-CBU
-                   MOVE FS-USERNAME TO WS-TEMP-DESTINATION-USERNAME
-                   MOVE FS-BALANCE TO WS-TEMP-DESTINATION-BALANCE.
-                   PERFORM 120-TRANSFER THRU 120-END.
+                       MOVE FS-CBU TO WS-TEMP-DESTINATION-CBU
+                       MOVE FS-USERNAME TO WS-TEMP-DESTINATION-USERNAME
+                       MOVE FS-BALANCE TO WS-TEMP-DESTINATION-BALANCE
+                       PERFORM 120-TRANSFER THRU 120-END
+                   END-IF
+           END-READ
+           END-IF.
 
        100-END.EXIT.
 
@@ -340,9 +816,15 @@
                BY REFERENCE    WS-TRANSACTIONS
            SET IDX-TRANS TO 1
            PERFORM UNTIL IDX-TRANS > 5
-           IF NOT (WS-DESTINATION-CBU(IDX-TRANS) = 0)
-               DISPLAY "DESTINATION: "WS-DESTINATION-USERNAME(IDX-TRANS)
-               DISPLAY "CBU: " WS-DESTINATION-CBU(IDX-TRANS)
+           IF NOT (WS-COUNTERPARTY-CBU(IDX-TRANS) = 0)
+               IF WS-DIRECTION(IDX-TRANS) = "OUT"
+                   DISPLAY "SENT TO: "
+                       WS-COUNTERPARTY-USERNAME(IDX-TRANS)
+               ELSE
+                   DISPLAY "RECEIVED FROM: "
+                       WS-COUNTERPARTY-USERNAME(IDX-TRANS)
+               END-IF
+               DISPLAY "CBU: " WS-COUNTERPARTY-CBU(IDX-TRANS)
                DISPLAY "AMOUNT: " WS-AMOUNT(IDX-TRANS)
                DISPLAY "DATE: " WS-DATE(IDX-TRANS)
                DISPLAY "-----------------------------------------------"
@@ -357,7 +839,8 @@
            FS-USERNAME
            ACCEPT WS-TRANSFER-AMOUNT
 
-           IF WS-TRANSFER-AMOUNT <= WS-TEMP-RECIPIENT-BALANCE
+           IF WS-TEMP-RECIPIENT-BALANCE - WS-TRANSFER-AMOUNT
+               >= WS-TEMP-RECIPIENT-MIN-BALANCE
                COMPUTE WS-TEMP-DESTINATION-BALANCE =
                WS-TEMP-DESTINATION-BALANCE + WS-TRANSFER-AMOUNT
                COMPUTE WS-TEMP-RECIPIENT-BALANCE =
@@ -383,12 +866,37 @@
 
       *    Saving log data on local memory, not writing yet to ensure consistency
            MOVE WS-TEMP-RECIPIENT-CBU TO TF-RECIPIENT-CBU
+           MOVE WS-TEMP-RECIPIENT-USERNAME TO TF-RECIPIENT-USERNAME
            MOVE WS-TEMP-DESTINATION-USERNAME TO TF-DESTINATION-USERNAME
            MOVE WS-TEMP-DESTINATION-CBU TO TF-DESTINATION-CBU
            MOVE WS-TRANSFER-AMOUNT TO TF-AMOUNT
            MOVE FUNCTION CURRENT-DATE TO TF-DATE.
 
+      *    Write-ahead checkpoint before either account is touched, so a
+      *    crash between the two REWRITEs below can be recovered on the
+      *    next startup instead of losing or duplicating money.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-TEMP-DESTINATION-CBU TO CK-DESTINATION-CBU
+           MOVE WS-TEMP-DESTINATION-BALANCE TO CK-DESTINATION-BALANCE
+           MOVE WS-TEMP-RECIPIENT-CBU TO CK-RECIPIENT-CBU
+           MOVE WS-TEMP-RECIPIENT-BALANCE TO CK-RECIPIENT-BALANCE
+           MOVE WS-TRANSFER-AMOUNT TO CK-AMOUNT
+           MOVE TF-DATE TO CK-DATE
+      *    Before-images, so recovery can tell whether another session
+      *    already touched either account since this checkpoint was
+      *    written. WS-TEMP-DESTINATION-BALANCE/WS-TEMP-RECIPIENT-BALANCE
+      *    already hold the post-transfer amounts by this point (120-
+      *    TRANSFER updates them in place), so the pre-transfer balance
+      *    is derived back out with the known transfer amount.
+           COMPUTE CK-DESTINATION-BEFORE-BALANCE =
+               CK-DESTINATION-BALANCE - CK-AMOUNT
+           COMPUTE CK-RECIPIENT-BEFORE-BALANCE =
+               CK-RECIPIENT-BALANCE + CK-AMOUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
       *    Rewriting updated destination user data
+           SET WS-DEST-REWRITE-FAILED TO TRUE
            MOVE WS-TEMP-DESTINATION-CBU TO FS-CBU
            MOVE WS-TEMP-DESTINATION-USERNAME TO FS-USERNAME
            MOVE WS-TEMP-DESTINATION-BALANCE TO FS-BALANCE
@@ -396,9 +904,19 @@
                INVALID KEY
                    DISPLAY "System failure. Please try later"
                    PERFORM 020-MENU THRU 020-END
-               END-REWRITE
+               NOT INVALID KEY
+                   SET WS-DEST-REWRITE-OK TO TRUE
+           END-REWRITE
+
+           IF WS-DEST-REWRITE-OK
+               MOVE "XFER-IN" TO WS-RECEIPT-TRANS-TYPE
+               MOVE WS-TRANSFER-AMOUNT TO WS-RECEIPT-AMOUNT
+               MOVE SPACES TO WS-RECEIPT-TERMINAL-ID
+               PERFORM 170-WRITE-RECEIPT THRU 170-END
+           END-IF
 
       *    Rewriting updated recipient user data
+           SET WS-RECIP-REWRITE-FAILED TO TRUE
            MOVE WS-TEMP-RECIPIENT-CBU TO FS-CBU
            READ ACCOUNTS-FILE
                INVALID KEY
@@ -407,16 +925,114 @@
                NOT INVALID KEY
                    MOVE WS-TEMP-RECIPIENT-USERNAME TO FS-USERNAME
                    MOVE WS-TEMP-RECIPIENT-BALANCE TO FS-BALANCE
+           END-READ
            REWRITE ACCOUNTS-RECORD
                INVALID KEY
                    DISPLAY "System failure. Please try later"
                    PERFORM 020-MENU THRU 020-END
-               END-REWRITE.
+               NOT INVALID KEY
+                   SET WS-RECIP-REWRITE-OK TO TRUE
+           END-REWRITE
 
-      *    Finally writing on log transferencies file
-           WRITE TRANS-RECORD
+           IF WS-RECIP-REWRITE-OK
+               MOVE "XFER-OUT" TO WS-RECEIPT-TRANS-TYPE
+               MOVE WS-TRANSFER-AMOUNT TO WS-RECEIPT-AMOUNT
+               MOVE SPACES TO WS-RECEIPT-TERMINAL-ID
+               PERFORM 170-WRITE-RECEIPT THRU 170-END
+           END-IF.
 
-           CLOSE TRANS-FILE.
+      *    Only log the transfer and clear the write-ahead checkpoint
+      *    once both legs are confirmed posted; a REWRITE failure on
+      *    either leg leaves the checkpoint in place so the next
+      *    startup's 006-APPLY-CHECKPOINT recovery can finish or
+      *    reverse the transfer instead of it being silently dropped.
+           IF WS-DEST-REWRITE-OK AND WS-RECIP-REWRITE-OK
+               WRITE TRANS-RECORD
+               CLOSE TRANS-FILE
+               PERFORM 007-CLEAR-CHECKPOINT THRU 007-END
+           ELSE
+               CLOSE TRANS-FILE
+           END-IF.
 
        130-END.EXIT.
+
+       150-PAY-SERVICE.
+           OPEN INPUT SERVICES-FILE
+           IF SERVICESF-STATUS NOT = 00
+               DISPLAY "NO SERVICES ARE REGISTERED YET"
+           ELSE
+               DISPLAY "ENTER THE SERVICE/BILLER CODE"
+               ACCEPT WS-INPUT-SERVICE-CODE
+               MOVE WS-INPUT-SERVICE-CODE TO SV-CODE
+               READ SERVICES-FILE
+                   INVALID KEY
+                       DISPLAY "UNKNOWN SERVICE/BILLER CODE"
+                   NOT INVALID KEY
+                       PERFORM 155-TAKE-PAYMENT THRU 155-END
+               END-READ
+               CLOSE SERVICES-FILE
+           END-IF.
+       150-END.EXIT.
+
+       155-TAKE-PAYMENT.
+           DISPLAY "Enter an amount to pay to " SV-NAME
+           ACCEPT WS-PAYMENT-AMOUNT
+
+           IF FS-BALANCE - WS-PAYMENT-AMOUNT >= FS-MIN-BALANCE
+               SUBTRACT WS-PAYMENT-AMOUNT FROM FS-BALANCE
+               REWRITE ACCOUNTS-RECORD
+                   INVALID KEY
+                       DISPLAY "System failure. Please try later"
+               END-REWRITE
+               PERFORM 160-SERVICE-PAYMENT-LOG THRU 160-END
+               MOVE "PAYMENT" TO WS-RECEIPT-TRANS-TYPE
+               MOVE WS-PAYMENT-AMOUNT TO WS-RECEIPT-AMOUNT
+               MOVE SPACES TO WS-RECEIPT-TERMINAL-ID
+               PERFORM 170-WRITE-RECEIPT THRU 170-END
+               PERFORM 030-DISPLAY-BALANCE THRU 030-END
+           ELSE
+               DISPLAY "Not enough money. Select another amount"
+           END-IF.
+       155-END.EXIT.
+
+       160-SERVICE-PAYMENT-LOG.
+           OPEN EXTEND PAYMENTS-FILE
+           IF PAYMENTSF-STATUS NOT = 00
+               DISPLAY "PAYMENTS LOG IS UNAVAILABLE"
+               DISPLAY "FS-STATUS: " PAYMENTSF-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE FS-CBU TO PF-CBU
+           MOVE SV-CODE TO PF-SERVICE-CODE
+           MOVE SV-NAME TO PF-SERVICE-NAME
+           MOVE WS-PAYMENT-AMOUNT TO PF-AMOUNT
+           MOVE FUNCTION CURRENT-DATE TO PF-DATE
+
+           WRITE PAYMENT-RECORD
+           CLOSE PAYMENTS-FILE.
+       160-END.EXIT.
+
+       170-WRITE-RECEIPT.
+      *    Called with WS-RECEIPT-TRANS-TYPE/WS-RECEIPT-AMOUNT set and
+      *    FS-CBU/FS-BALANCE holding the account the movement posted to.
+           OPEN EXTEND RECEIPTS-FILE
+           IF RECEIPTSF-STATUS NOT = 00
+               DISPLAY "RECEIPTS LOG IS UNAVAILABLE"
+               DISPLAY "FS-STATUS: " RECEIPTSF-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE FS-CBU TO RF-CBU
+           MOVE WS-RECEIPT-TRANS-TYPE TO RF-TRANS-TYPE
+           MOVE WS-RECEIPT-AMOUNT TO RF-AMOUNT
+           MOVE FS-BALANCE TO RF-RESULTING-BALANCE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO RF-DATE
+           MOVE WS-CURRENT-DATETIME(9:8) TO RF-TIME
+           MOVE WS-RECEIPT-TERMINAL-ID TO RF-TERMINAL-ID
+
+           WRITE RECEIPT-RECORD
+           CLOSE RECEIPTS-FILE.
+       170-END.EXIT.
        END PROGRAM YOUR-PROGRAM-NAME.
