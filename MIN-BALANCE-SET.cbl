@@ -0,0 +1,59 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Teller/ops tool to configure an account's minimum
+      *          balance / overdraft floor, enforced by 090-WITHDRAW.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIN-BALANCE-SET.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS            PIC 9(2).
+       01  WS-INPUT-CBU                PIC 9(22).
+       01  WS-INPUT-MIN-BALANCE        PIC 9(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "MIN-BALANCE-SET - CONFIGURE OVERDRAFT FLOOR"
+           DISPLAY "ENTER THE CBU"
+           ACCEPT WS-INPUT-CBU
+           DISPLAY "ENTER THE NEW MINIMUM BALANCE"
+           ACCEPT WS-INPUT-MIN-BALANCE
+
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS-FILE"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE WS-INPUT-CBU TO FS-CBU
+           READ ACCOUNTS-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND"
+               NOT INVALID KEY
+                   MOVE WS-INPUT-MIN-BALANCE TO FS-MIN-BALANCE
+                   REWRITE ACCOUNTS-RECORD
+                       INVALID KEY
+                           DISPLAY "SYSTEM FAILURE. TRY LATER"
+                   END-REWRITE
+                   DISPLAY "MINIMUM BALANCE FOR " FS-CBU
+                       " SET TO " WS-INPUT-MIN-BALANCE
+           END-READ
+
+           CLOSE ACCOUNTS-FILE
+           STOP RUN.
+       END PROGRAM MIN-BALANCE-SET.
