@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Month-end batch job. Walks every ACCOUNTS-RECORD,
+      *          applies a configured monthly interest rate and flat
+      *          maintenance fee to FS-BALANCE, and posts a receipt for
+      *          each so statements reconcile against the change.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHLY-MAINTENANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FILE ASSIGN TO "ACCOUNTS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CBU
+               FILE STATUS IS ACCOUNTSF-STATUS.
+           SELECT RECEIPTS-FILE ASSIGN TO "RECEIPTS.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECEIPTSF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FILE.
+           COPY ACCTREC.
+
+       FD  RECEIPTS-FILE.
+           COPY RECEIPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  ACCOUNTSF-STATUS             PIC 9(2).
+       01  RECEIPTSF-STATUS             PIC 9(2).
+       01  WS-CURRENT-DATETIME          PIC X(21).
+       01  WS-TODAY                     PIC X(08).
+       01  WS-INTEREST-BASIS-POINTS     PIC 9(4) VALUE 50.
+       01  WS-MONTHLY-FEE               PIC 9(5) VALUE 5.
+       01  WS-INTEREST-AMOUNT           PIC 9(20) VALUE ZERO.
+       01  WS-ACCOUNTS-PROCESSED        PIC 9(5) VALUE ZERO.
+       01  WS-FEE-APPLIED-FLAG          PIC X(01).
+           88 WS-FEE-IS-APPLIED             VALUE "Y".
+           88 WS-FEE-NOT-APPLIED            VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-OPEN-FILES THRU 010-END
+           PERFORM 020-PROCESS-ACCOUNTS THRU 020-END
+           CLOSE ACCOUNTS-FILE
+           CLOSE RECEIPTS-FILE
+           DISPLAY "ACCOUNTS PROCESSED: " WS-ACCOUNTS-PROCESSED
+           STOP RUN.
+
+       010-OPEN-FILES.
+           OPEN I-O ACCOUNTS-FILE
+           IF ACCOUNTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN ACCOUNTS.DAT"
+               DISPLAY "FS-STATUS: " ACCOUNTSF-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND RECEIPTS-FILE
+           IF RECEIPTSF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN RECEIPTS.txt"
+               DISPLAY "FS-STATUS: " RECEIPTSF-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+           MOVE WS-CURRENT-DATETIME(1:8) TO WS-TODAY.
+       010-END.EXIT.
+
+       020-PROCESS-ACCOUNTS.
+           PERFORM UNTIL ACCOUNTSF-STATUS = 10
+               READ ACCOUNTS-FILE NEXT RECORD
+                   AT END
+                       MOVE 10 TO ACCOUNTSF-STATUS
+                   NOT AT END
+                       PERFORM 030-APPLY-MAINTENANCE THRU 030-END
+                       ADD 1 TO WS-ACCOUNTS-PROCESSED
+               END-READ
+           END-PERFORM.
+       020-END.EXIT.
+
+       030-APPLY-MAINTENANCE.
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               FS-BALANCE * WS-INTEREST-BASIS-POINTS / 10000
+           ADD WS-INTEREST-AMOUNT TO FS-BALANCE
+
+      *    Same floor 090-WITHDRAW enforces in ATM-MACHINE.cbl - the fee
+      *    must not push a balance below the account's overdraft floor.
+           IF FS-BALANCE - WS-MONTHLY-FEE >= FS-MIN-BALANCE
+               SUBTRACT WS-MONTHLY-FEE FROM FS-BALANCE
+               SET WS-FEE-IS-APPLIED TO TRUE
+           ELSE
+               SET WS-FEE-NOT-APPLIED TO TRUE
+           END-IF
+
+           REWRITE ACCOUNTS-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR UPDATING CBU: " FS-CBU
+           END-REWRITE
+
+           MOVE FS-CBU TO RF-CBU
+           MOVE "INTEREST" TO RF-TRANS-TYPE
+           MOVE WS-INTEREST-AMOUNT TO RF-AMOUNT
+           MOVE FS-BALANCE TO RF-RESULTING-BALANCE
+           MOVE WS-TODAY TO RF-DATE
+           MOVE "00000000" TO RF-TIME
+           MOVE SPACES TO RF-TERMINAL-ID
+           WRITE RECEIPT-RECORD
+
+      *    Only post a FEE receipt when the fee was actually deducted -
+      *    otherwise the receipt's RF-RESULTING-BALANCE would not match
+      *    what was really subtracted from the account.
+           IF WS-FEE-IS-APPLIED
+               MOVE "FEE" TO RF-TRANS-TYPE
+               MOVE WS-MONTHLY-FEE TO RF-AMOUNT
+               MOVE FS-BALANCE TO RF-RESULTING-BALANCE
+               WRITE RECEIPT-RECORD
+           END-IF.
+       030-END.EXIT.
+       END PROGRAM MONTHLY-MAINTENANCE.
