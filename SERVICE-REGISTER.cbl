@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Ops tool to register a service/biller code so customers
+      *          can pay it from the ATM bill-payment menu option.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SERVICE-REGISTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SERVICES-FILE ASSIGN TO "SERVICES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SV-CODE
+               FILE STATUS IS SERVICESF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SERVICES-FILE.
+           COPY SERVICESREC.
+
+       WORKING-STORAGE SECTION.
+       01  SERVICESF-STATUS            PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O SERVICES-FILE
+           IF SERVICESF-STATUS = 35
+               OPEN OUTPUT SERVICES-FILE
+               CLOSE SERVICES-FILE
+               OPEN I-O SERVICES-FILE
+           END-IF
+           IF SERVICESF-STATUS NOT = 00
+               DISPLAY "UNABLE TO OPEN SERVICES.DAT"
+               STOP RUN
+           END-IF
+
+           DISPLAY "ENTER THE 6-DIGIT SERVICE/BILLER CODE"
+           ACCEPT SV-CODE
+           DISPLAY "ENTER THE SERVICE/BILLER NAME"
+           ACCEPT SV-NAME
+
+           WRITE SERVICE-RECORD
+               INVALID KEY
+                   DISPLAY "THAT CODE IS ALREADY REGISTERED"
+               NOT INVALID KEY
+                   DISPLAY "SERVICE REGISTERED SUCCESSFULLY"
+           END-WRITE
+
+           CLOSE SERVICES-FILE
+           STOP RUN.
+       END PROGRAM SERVICE-REGISTER.
